@@ -1,277 +1,605 @@
-000100 IDENTIFICATION DIVISION.                                         00010000
-000200 PROGRAM-ID.        PJPART3.                                      00020000
-000210 AUTHOR.            GAYLORD.                                      00021000
-000220 INSTALLATION.      AJC.                                          00022000
-000230 DATE-WRITTEN.      12/02/2025.                                   00023000
-000240 DATE-COMPILED.                                                   00024000
-000250 SECURITY.          COMMENTAIRES.                                 00025000
-000260                                                                  00026000
-000270 ENVIRONMENT DIVISION.                                            00027000
-000280 CONFIGURATION SECTION.                                           00028000
-000290 SPECIAL-NAMES.                                                   00029000
-000300     DECIMAL-POINT IS COMMA.                                      00030000
-000400                                                                  00040000
-000410 INPUT-OUTPUT SECTION.                                            00041000
-000420 FILE-CONTROL.                                                    00042000
-000430      SELECT EXT ASSIGN TO EXTRACT                                00043000
-000440      ORGANIZATION IS SEQUENTIAL.                                 00044000
-000459                                                                  00045900
-000460***********************************************                   00046000
-000500 DATA DIVISION.                                                   00050000
-000600 FILE SECTION.                                                    00060000
-000700 FD EXT.                                                          00070000
-000800 01 ENR-EXT PIC X(277).                                           00080000
-000874                                                                  00087400
-001200 WORKING-STORAGE SECTION.                                         00120000
-001210******************************************************************00121000
-001211*                  DECLARATION SQL                               *00121100
-001212******************************************************************00121200
-001220     EXEC SQL                                                     00122000
-001221        INCLUDE SQLCA                                             00122100
-001222     END-EXEC.                                                    00122200
-001223                                                                  00122300
-001224     EXEC SQL                                                     00122400
-001225        INCLUDE ORDERS                                            00122500
-001226     END-EXEC.                                                    00122600
-001227                                                                  00122700
-001228     EXEC SQL                                                     00122800
-001229        INCLUDE CUSTS                                             00122900
-001230     END-EXEC.                                                    00123000
-001231                                                                  00123100
-001232     EXEC SQL                                                     00123200
-001233        INCLUDE EMPLO                                             00123300
-001234     END-EXEC.                                                    00123400
-001235                                                                  00123500
-001236     EXEC SQL                                                     00123600
-001237        INCLUDE DEPTS                                             00123700
-001238     END-EXEC.                                                    00123800
-001239                                                                  00123900
-001240     EXEC SQL                                                     00124000
-001241        INCLUDE ITEMS                                             00124100
-001242     END-EXEC.                                                    00124200
-001243                                                                  00124300
-001244     EXEC SQL                                                     00124400
-001245        INCLUDE PRODUCTS                                          00124500
-001246     END-EXEC.                                                    00124600
-001247                                                                  00124700
-001248******************************************************************00124800
-001249* DECLARATION DE CURSEUR POUR RECUPERE LIGNE PAR LIGNE            00124900
-001250* LES INFORMATIONS D'UNE TABLE TELLE QUE ORDERS OU ITEMS          00125000
-001251******************************************************************00125100
-001252     EXEC SQL                                                     00125200
-001253        DECLARE CORD CURSOR                                       00125300
-001254        FOR                                                       00125400
-001255           SELECT O_NO, S_NO, C_NO, O_DATE                        00125500
-001256           FROM API5.ORDERS                                       00125600
-001257           ORDER BY O_NO                                          00125700
-001258     END-EXEC.                                                    00125800
-001259                                                                  00125900
-001260     EXEC SQL                                                     00126000
-001261        DECLARE CITEM CURSOR                                      00126100
-001262        FOR                                                       00126200
-001263           SELECT O_NO, P_NO, QUANTITY, PRICE                     00126300
-001264           FROM API5.ITEMS                                        00126400
-001265           WHERE O_NO = :ORDER-O-NO                               00126500
-001266     END-EXEC.                                                    00126600
-001270                                                                  00127000
-001280******************************************************************00128000
-001290* DECLARATION DE VARIABLE POUR L'ECRITURE DANS LE FICHIER EXTRACT*00129000
-001291******************************************************************00129100
-001300 01 L-EXT.                                                        00130000
-001301      05 WS-O-NO        PIC 9(3).                                 00130100
-001302      05 WS-O-DATE      PIC X(11).                                00130200
-001310      05 WS-COMPANY     PIC X(30).                                00131000
-001320      05 WS-ADDRESS     PIC X(100).                               00132000
-001330      05 WS-CITY        PIC X(20).                                00133000
-001340      05 WS-ZIP         PIC X(5).                                 00134000
-001350      05 WS-STATE       PIC X(2).                                 00135000
-001380      05 WS-DNAME       PIC X(20).                                00138000
-001381      05 WS-LNAME       PIC X(20).                                00138100
-001382      05 WS-FNAME       PIC X(20).                                00138200
-001387      05 WS-COM         PIC 99V99.                                00138700
-001390      05 WS-P-NO        PIC X(3).                                 00139000
-001391      05 WS-DESCRIPTION PIC X(30).                                00139100
-001392      05 WS-QUANTITY    PIC 99.                                   00139200
-001393      05 WS-PRICE       PIC 9(5)V99.                              00139300
-001394                                                                  00139400
-001397******************************************************************00139700
-001398* DECLARATION DE VARIABLE UTILITAIRE COMME AFFICHER LE CODE SQL  *00139800
-001399* DE RETOUR OU EN CAS D'ANOMALIE ARRETER LE PROGRAMME            *00139900
-001400******************************************************************00140000
-001401 77 ED-SQLCODE PIC +Z(8)9.                                        00140100
-001402                                                                  00140200
-001403 77 WS-ANO PIC 99 VALUE 0.                                        00140300
-001404                                                                  00140400
-001406 PROCEDURE DIVISION.                                              00140600
-001407                                                                  00140700
-001408     OPEN OUTPUT EXT                                              00140800
-001409     PERFORM 200-OPEN-CORD                                        00140900
-001410     PERFORM 300-FETCH-CORD                                       00141000
-001411     PERFORM 310-GET-DATA UNTIL SQLCODE NOT = ZERO.               00141100
-001412     PERFORM 700-CLOSE-CORD                                       00141200
-001420     GOBACK.                                                      00142000
-001500                                                                  00150000
-001510******************************************************************00151000
-001520* PARAGRAPHES POUR OUVRIR LES CURSEURS                           *00152000
-001530******************************************************************00153000
-001600 200-OPEN-CORD.                                                   00160000
-001700       EXEC SQL                                                   00170000
-001800          OPEN CORD                                               00180000
-001900       END-EXEC                                                   00190000
-002000       PERFORM TEST-SQLCODE                                       00200000
-002100       EXIT.                                                      00210000
-002110                                                                  00211000
-002111 210-OPEN-CITEM.                                                  00211100
-002112       EXEC SQL                                                   00211200
-002113          OPEN CITEM                                              00211300
-002114       END-EXEC                                                   00211400
-002115       PERFORM TEST-SQLCODE                                       00211500
-002116       EXIT.                                                      00211600
-002117                                                                  00211700
-002118******************************************************************00211800
-002119* PARAGRAPHES POUR RECUPERER LES INFORMATIONS POUR L'ECRITURE    *00211900
-002120* TELLE QUE LES INFORMATIONS GENERALE OU DES PRODUITS            *00212000
-002121******************************************************************00212100
-002122 300-FETCH-CORD.                                                  00212200
-002130       INITIALIZE ST-ORDER                                        00213000
-002140       EXEC SQL                                                   00214000
-002150          FETCH CORD                                              00215000
-002160          INTO :ORDER-O-NO, :ORDER-S-NO,                          00216000
-002161               :ORDER-C-NO, :ORDER-O-DATE                         00216100
-002170       END-EXEC                                                   00217000
-002171       PERFORM TEST-SQLCODE                                       00217100
-002172       MOVE ORDER-O-NO   TO WS-O-NO                               00217200
-002173       MOVE ORDER-O-DATE TO WS-O-DATE                             00217300
-002174       EXIT.                                                      00217400
-002180                                                                  00218000
-002190 310-GET-DATA.                                                    00219000
-002194       PERFORM 320-FETCH-CUST                                     00219400
-002195       PERFORM 330-FETCH-EMP                                      00219500
-002196       PERFORM 340-FETCH-DEPT                                     00219600
-002199       PERFORM 210-OPEN-CITEM                                     00219900
-002200       PERFORM 350-FETCH-CITEM                                    00220000
-002201       PERFORM 360-GET-ITEM-DATA UNTIL WS-O-NO NOT = ITEM-O-NO    00220100
-002202       PERFORM 710-CLOSE-CITEM                                    00220200
-002205       PERFORM 300-FETCH-CORD                                     00220500
-002206       EXIT.                                                      00220600
-002210                                                                  00221000
-002211 320-FETCH-CUST.                                                  00221100
-002212       INITIALIZE ST-CUSTS                                        00221200
-002213       MOVE ORDER-C-NO TO CUSTS-C-NO                              00221300
-002214       EXEC SQL                                                   00221400
-002215           SELECT COMPANY, ADDRESS, CITY, STATE, ZIP              00221500
-002216               INTO :CUSTS-COMPANY, :CUSTS-ADDRESS, :CUSTS-CITY,  00221600
-002217                    :CUSTS-STATE, :CUSTS-ZIP                      00221700
-002218               FROM API5.CUSTOMERS                                00221800
-002219               WHERE C_NO = :CUSTS-C-NO                           00221900
-002220       END-EXEC                                                   00222000
-002221       PERFORM TEST-SQLCODE                                       00222100
-002222       MOVE CUSTS-COMPANY TO WS-COMPANY                           00222200
-002223       MOVE CUSTS-ADDRESS TO WS-ADDRESS                           00222300
-002224       MOVE CUSTS-CITY    TO WS-CITY                              00222400
-002225       MOVE CUSTS-STATE   TO WS-STATE                             00222500
-002226       MOVE CUSTS-ZIP     TO WS-ZIP                               00222600
-002227       EXIT.                                                      00222700
-002228                                                                  00222800
-002229 330-FETCH-EMP.                                                   00222900
-002230       INITIALIZE ST-EMPLO                                        00223000
-002231       MOVE ORDER-S-NO TO EMPLO-E-NO                              00223100
-002232       EXEC SQL                                                   00223200
-002233           SELECT DEPT, LNAME, FNAME, COM                         00223300
-002234               INTO :EMPLO-DEPT, :EMPLO-LNAME,                    00223400
-002235                    :EMPLO-FNAME, :EMPLO-COM                      00223500
-002236               FROM API5.EMPLOYEES                                00223600
-002237               WHERE E_NO = :EMPLO-E-NO                           00223700
-002238       END-EXEC                                                   00223800
-002239       PERFORM TEST-SQLCODE                                       00223900
-002240       MOVE EMPLO-LNAME TO WS-LNAME                               00224000
-002241       MOVE EMPLO-FNAME TO WS-FNAME                               00224100
-002242       MOVE EMPLO-COM   TO WS-COM                                 00224200
-002243       EXIT.                                                      00224300
-002244                                                                  00224400
-002245 340-FETCH-DEPT.                                                  00224500
-002246       INITIALIZE ST-DEPT                                         00224600
-002247       MOVE EMPLO-DEPT TO DEPT-DEPT                               00224700
-002248       EXEC SQL                                                   00224800
-002249           SELECT DNAME                                           00224900
-002250               INTO :DEPT-DNAME                                   00225000
-002251               FROM API5.DEPTS                                    00225100
-002252               WHERE DEPT = :DEPT-DEPT                            00225200
-002253       END-EXEC                                                   00225300
-002254       PERFORM TEST-SQLCODE                                       00225400
-002255       MOVE DEPT-DNAME TO WS-DNAME                                00225500
-002256       EXIT.                                                      00225600
-002257                                                                  00225700
-002260 350-FETCH-CITEM.                                                 00226000
-002261       INITIALIZE ST-ITEM                                         00226100
-002262       EXEC SQL                                                   00226200
-002263          FETCH CITEM                                             00226300
-002264          INTO :ITEM-O-NO, :ITEM-P-NO, :ITEM-QUANTITY, :ITEM-PRICE00226400
-002266       END-EXEC                                                   00226600
-002267       PERFORM TEST-SQLCODE                                       00226700
-002268       MOVE ITEM-P-NO     TO WS-P-NO                              00226800
-002269       MOVE ITEM-QUANTITY TO WS-QUANTITY                          00226900
-002270       MOVE ITEM-PRICE    TO WS-PRICE                             00227000
-002271       EXIT.                                                      00227100
-002272                                                                  00227200
-002273 360-GET-ITEM-DATA.                                               00227300
-002274       PERFORM 370-FETCH-PROD                                     00227400
-002275       WRITE ENR-EXT FROM L-EXT                                   00227500
-002277       PERFORM 350-FETCH-CITEM                                    00227700
-002278       EXIT.                                                      00227800
-002283                                                                  00228300
-002284 370-FETCH-PROD.                                                  00228400
-002285       INITIALIZE ST-PROD                                         00228500
-002286       MOVE ITEM-P-NO TO PROD-P-NO                                00228600
-002287       EXEC SQL                                                   00228700
-002288          SELECT DESCRIPTION                                      00228800
-002289              INTO :PROD-DESCRIPTION                              00228900
-002290              FROM API5.PRODUCTS                                  00229000
-002291              WHERE P_NO = :PROD-P-NO                             00229100
-002292       END-EXEC                                                   00229200
-002293       PERFORM TEST-SQLCODE                                       00229300
-002294       MOVE PROD-DESCRIPTION TO WS-DESCRIPTION                    00229400
-002295       EXIT.                                                      00229500
-002296                                                                  00229600
-002297******************************************************************00229700
-002298* PARAGRAPHES POUR FERMER LES CURSEURS                           *00229800
-002299******************************************************************00229900
-002300 700-CLOSE-CORD.                                                  00230000
-002301       EXEC SQL                                                   00230100
-002302          CLOSE CORD                                              00230200
-002303       END-EXEC                                                   00230300
-002304       PERFORM TEST-SQLCODE                                       00230400
-002305       EXIT.                                                      00230500
-002306                                                                  00230600
-002307 710-CLOSE-CITEM.                                                 00230700
-002308       EXEC SQL                                                   00230800
-002309          CLOSE CITEM                                             00230900
-002310       END-EXEC                                                   00231000
-002311       PERFORM TEST-SQLCODE                                       00231100
-002312       EXIT.                                                      00231200
-002313                                                                  00231300
-002314******************************************************************00231400
-002315* PARAGRAPHE POUR TESTER LE CODE SQL DE RETOUR ET AGIR SELON LUI *00231500
-002316******************************************************************00231600
-002320 TEST-SQLCODE.                                                    00232000
-002400       MOVE SQLCODE TO ED-SQLCODE                                 00240000
-002500       EVALUATE TRUE                                              00250000
-002600           WHEN SQLCODE = ZERO                                    00260000
-002700                 CONTINUE                                         00270000
-002800           WHEN SQLCODE > ZERO                                    00280000
-002900               IF SQLCODE = +100                                  00290000
-003000                     CONTINUE                                     00300000
-003100               ELSE                                               00310000
-003200                     DISPLAY 'WARNING : ' ED-SQLCODE              00320000
-003300               END-IF                                             00330000
-003400           WHEN OTHER                                             00340000
-003500               PERFORM 900-ABEND-PROG                             00350000
-003600       END-EVALUATE.                                              00360000
-003610                                                                  00361000
-003620******************************************************************00362000
-003630* PARAGRAPHE APPELER EN CAS D'ANOMALIE POUR ARRETER LE PROGRAMME *00363000
-003640******************************************************************00364000
-003800 900-ABEND-PROG.                                                  00380000
-003810       DISPLAY 'SQLCODE : ' ED-SQLCODE                            00381000
-003900       DISPLAY 'ANOMALIE GRAVE !'                                 00390000
-004000       COMPUTE WS-ANO = 1 / WS-ANO.                               00400000
+000100 IDENTIFICATION DIVISION.                                         00010000
+000110 PROGRAM-ID.        PJPART3.                                      00011000
+000120 AUTHOR.            GAYLORD.                                      00012000
+000130 INSTALLATION.      AJC.                                          00013000
+000140 DATE-WRITTEN.      12/02/2025.                                   00014000
+000150 DATE-COMPILED.                                                   00015000
+000160 SECURITY.          COMMENTAIRES.                                 00016000
+000170                                                                  00017000
+000180******************************************************************00018000
+000190* MODIFICATION HISTORY                                            00019000
+000200* 12/02/2025 GAY  INITIAL VERSION                                 00020000
+000210* 08/08/2026 GAY  DATE RANGE, RESTART, REJECT/EXCEPTION LOGGING,  00021000
+000220*                  CONTROL TOTALS AND SORTED ITEM LINES           00022000
+000230******************************************************************00023000
+000240                                                                  00024000
+000250 ENVIRONMENT DIVISION.                                            00025000
+000260 CONFIGURATION SECTION.                                           00026000
+000270 SPECIAL-NAMES.                                                   00027000
+000280     DECIMAL-POINT IS COMMA.                                      00028000
+000290                                                                  00029000
+000300 INPUT-OUTPUT SECTION.                                            00030000
+000310 FILE-CONTROL.                                                    00031000
+000320      SELECT EXT ASSIGN TO EXTRACT                                00032000
+000330      ORGANIZATION IS SEQUENTIAL.                                 00033000
+000340******************************************************************00034000
+000350* FICHIER DE REJET DES COMMANDES DONT UNE RECHERCHE A ECHOUE      00035000
+000360******************************************************************00036000
+000370      SELECT REJ ASSIGN TO REJECTS                                00037000
+000380      ORGANIZATION IS SEQUENTIAL.                                 00038000
+000390******************************************************************00039000
+000400* FICHIER DES COMMANDES SANS AUCUN ARTICLE (EXCEPTIONS)           00040000
+000410******************************************************************00041000
+000420      SELECT EXCP ASSIGN TO EXCEPTS                               00042000
+000430      ORGANIZATION IS SEQUENTIAL.                                 00043000
+000440******************************************************************00044000
+000450* FICHIER DE REPRISE (CHECKPOINT) POUR LE REDEMARRAGE             00045000
+000460******************************************************************00046000
+000470      SELECT CKPTF ASSIGN TO CKPTFILE                             00047000
+000480      ORGANIZATION IS SEQUENTIAL                                  00048000
+000490      FILE STATUS IS WS-CKPT-STATUS.                              00049000
+000500******************************************************************00050000
+000510* FICHIER DES TOTAUX DE CONTROLE DE FIN DE TRAITEMENT             00051000
+000520******************************************************************00052000
+000530      SELECT CTL ASSIGN TO CTLTOT                                 00053000
+000540      ORGANIZATION IS SEQUENTIAL.                                 00054000
+000550                                                                  00055000
+000560******************************************************************00056000
+000570                                                                  00057000
+000580 DATA DIVISION.                                                   00058000
+000590 FILE SECTION.                                                    00059000
+000600 FD EXT.                                                          00060000
+000610 01 ENR-EXT PIC X(280).                                           00061000
+000620                                                                  00062000
+000630 FD REJ.                                                          00063000
+000640 01 ENR-REJECT PIC X(31).                                         00064000
+000650                                                                  00065000
+000660 FD EXCP.                                                         00066000
+000670 01 ENR-EXCPT PIC X(20).                                          00067000
+000680                                                                  00068000
+000690 FD CKPTF.                                                        00069000
+000700 01 ENR-CKPT PIC X(3).                                            00070000
+000710                                                                  00071000
+000720 FD CTL.                                                          00072000
+000730 01 ENR-CTLTOT PIC X(41).                                         00073000
+000740                                                                  00074000
+000750 WORKING-STORAGE SECTION.                                         00075000
+000760******************************************************************00076000
+000770*                  DECLARATION SQL                                00077000
+000780******************************************************************00078000
+000790     EXEC SQL                                                     00079000
+000800        INCLUDE SQLCA                                             00080000
+000810     END-EXEC.                                                    00081000
+000820                                                                  00082000
+000830     EXEC SQL                                                     00083000
+000840        INCLUDE ORDERS                                            00084000
+000850     END-EXEC.                                                    00085000
+000860                                                                  00086000
+000870     EXEC SQL                                                     00087000
+000880        INCLUDE CUSTS                                             00088000
+000890     END-EXEC.                                                    00089000
+000900                                                                  00090000
+000910     EXEC SQL                                                     00091000
+000920        INCLUDE EMPLO                                             00092000
+000930     END-EXEC.                                                    00093000
+000940                                                                  00094000
+000950     EXEC SQL                                                     00095000
+000960        INCLUDE DEPTS                                             00096000
+000970     END-EXEC.                                                    00097000
+000980                                                                  00098000
+000990     EXEC SQL                                                     00099000
+001000        INCLUDE ITEMS                                             00100000
+001010     END-EXEC.                                                    00101000
+001020                                                                  00102000
+001030     EXEC SQL                                                     00103000
+001040        INCLUDE PRODUCTS                                          00104000
+001050     END-EXEC.                                                    00105000
+001060                                                                  00106000
+001070******************************************************************00107000
+001080* DECLARATION DE CURSEUR POUR RECUPERE LIGNE PAR LIGNE            00108000
+001090* LES INFORMATIONS D UNE TABLE TELLE QUE ORDERS OU ITEMS          00109000
+001100******************************************************************00110000
+001110     EXEC SQL                                                     00111000
+001120        DECLARE CORD CURSOR WITH HOLD                             00112000
+001130        FOR                                                       00113000
+001140           SELECT O_NO, S_NO, C_NO, O_DATE                        00114000
+001150           FROM API5.ORDERS                                       00115000
+001160           WHERE O_DATE BETWEEN :WS-DT-FROM AND :WS-DT-TO         00116000
+001170             AND O_NO > :WS-RESTART-O-NO                          00117000
+001180           ORDER BY O_NO                                          00118000
+001190     END-EXEC.                                                    00119000
+001200                                                                  00120000
+001210     EXEC SQL                                                     00121000
+001220        DECLARE CITEM CURSOR WITH HOLD                            00122000
+001230        FOR                                                       00123000
+001240           SELECT O_NO, P_NO, QUANTITY, PRICE                     00124000
+001250           FROM API5.ITEMS                                        00125000
+001260           WHERE O_NO = :ORDER-O-NO                               00126000
+001270           ORDER BY P_NO                                          00127000
+001280     END-EXEC.                                                    00128000
+001290                                                                  00129000
+001300******************************************************************00130000
+001310* DECLARATION DE VARIABLE POUR LECRITURE DANS LE FICHIER EXTRACT  00131000
+001320******************************************************************00132000
+001330 01 L-EXT.                                                        00133000
+001340      05 WS-O-NO        PIC 9(3).                                 00134000
+001350      05 WS-E-NO        PIC 9(3).                                 00135000
+001360      05 WS-O-DATE      PIC X(11).                                00136000
+001370      05 WS-COMPANY     PIC X(30).                                00137000
+001380      05 WS-ADDRESS     PIC X(100).                               00138000
+001390      05 WS-CITY        PIC X(20).                                00139000
+001400      05 WS-ZIP         PIC X(5).                                 00140000
+001410      05 WS-STATE       PIC X(2).                                 00141000
+001420      05 WS-DNAME       PIC X(20).                                00142000
+001430      05 WS-LNAME       PIC X(20).                                00143000
+001440      05 WS-FNAME       PIC X(20).                                00144000
+001450      05 WS-COM         PIC 99V99.                                00145000
+001460      05 WS-P-NO        PIC X(3).                                 00146000
+001470      05 WS-DESCRIPTION PIC X(30).                                00147000
+001480      05 WS-QUANTITY    PIC 99.                                   00148000
+001490      05 WS-PRICE       PIC 9(5)V99.                              00149000
+001500                                                                  00150000
+001510******************************************************************00151000
+001520* TABLE POUR ACCUMULER LES ARTICLES DUNE COMMANDE AVANT DE LES    00152000
+001530* ECRIRE, AFIN DE POUVOIR REJETER LA COMMANDE ENTIERE SI UN       00153000
+001540* ARTICLE A UN PRODUIT INTROUVABLE (VOIR 360-GET-ITEM-DATA)       00154000
+001550******************************************************************00155000
+001560 01 ITEM-TABLE.                                                   00156000
+001570      05 ITEM-ENTRY OCCURS 50 TIMES INDEXED BY TAB-IDX.           00157000
+001580         10 TAB-P-NO        PIC X(3).                             00158000
+001590         10 TAB-DESCRIPTION PIC X(30).                            00159000
+001600         10 TAB-QUANTITY    PIC 99.                               00160000
+001610         10 TAB-PRICE       PIC 9(5)V99.                          00161000
+001620 77 WS-ITEM-CNT PIC 99 VALUE ZERO.                                00162000
+001630                                                                  00163000
+001640******************************************************************00164000
+001650* DECLARATION DE VARIABLE POUR LA PERIODE DEMANDEE EN SYSIN       00165000
+001660******************************************************************00166000
+001670 01 WS-PARM.                                                      00167000
+001680      05 WS-DT-FROM PIC X(11).                                    00168000
+001690      05 WS-DT-TO   PIC X(11).                                    00169000
+001700                                                                  00170000
+001710******************************************************************00171000
+001720* DECLARATION DE VARIABLES POUR LA REPRISE SUR INCIDENT           00172000
+001730******************************************************************00173000
+001740 77 WS-RESTART-O-NO PIC 9(3) VALUE ZERO.                          00174000
+001750 77 WS-CKPT-COUNTER PIC 9(5) VALUE ZERO.                          00175000
+001760 77 WS-CKPT-FREQ    PIC 9(5) VALUE 50.                            00176000
+001770 77 WS-CKPT-STATUS  PIC X(2) VALUE SPACES.                        00177000
+001780 77 WS-RESTART-SW   PIC X(1) VALUE 'N'.                           00178000
+001790    88 RESTART-RUN     VALUE 'Y'.                                 00179000
+001800                                                                  00180000
+001810 01 L-CKPT.                                                       00181000
+001820      05 CKPT-O-NO PIC 9(3).                                      00182000
+001830                                                                  00183000
+001840******************************************************************00184000
+001850* DECLARATION DE VARIABLES POUR LE REJET DES COMMANDES EN ANOMALIE00185000
+001860******************************************************************00186000
+001870 77 WS-LOOKUP-CTX PIC X(10) VALUE SPACES.                         00187000
+001880 77 WS-CUST-SW    PIC X VALUE 'N'.                                00188000
+001890    88 CUST-FAILED VALUE 'Y'.                                     00189000
+001900 77 WS-EMP-SW     PIC X VALUE 'N'.                                00190000
+001910    88 EMP-FAILED VALUE 'Y'.                                      00191000
+001920 77 WS-DEPT-SW    PIC X VALUE 'N'.                                00192000
+001930    88 DEPT-FAILED VALUE 'Y'.                                     00193000
+001940 77 WS-PROD-SW    PIC X VALUE 'N'.                                00194000
+001950    88 PROD-FAILED VALUE 'Y'.                                     00195000
+001960                                                                  00196000
+001970 01 L-REJECT.                                                     00197000
+001980      05 REJ-O-NO     PIC 9(3).                                   00198000
+001990      05 FILLER       PIC X(1) VALUE SPACE.                       00199000
+002000      05 REJ-LOOKUP   PIC X(10).                                  00200000
+002010      05 FILLER       PIC X(1) VALUE SPACE.                       00201000
+002020      05 REJ-PNO      PIC X(3).                                   00202000
+002030      05 FILLER       PIC X(1) VALUE SPACE.                       00203000
+002040      05 REJ-SQLCODE  PIC X(10).                                  00204000
+002050      05 FILLER       PIC X(2) VALUE SPACES.                      00205000
+002060                                                                  00206000
+002070******************************************************************00207000
+002080* DECLARATION DE VARIABLE POUR LES COMMANDES SANS ARTICLE         00208000
+002090******************************************************************00209000
+002100 01 L-EXCPT.                                                      00210000
+002110      05 EXC-O-NO     PIC 9(3).                                   00211000
+002120      05 FILLER       PIC X(2) VALUE SPACES.                      00212000
+002130      05 EXC-REASON   PIC X(15) VALUE SPACES.                     00213000
+002140                                                                  00214000
+002150******************************************************************00215000
+002160* DECLARATION DE VARIABLES POUR LES TOTAUX DE CONTROLE            00216000
+002170******************************************************************00217000
+002180 77 WS-ORDERS-READ  PIC 9(7) VALUE ZERO.                          00218000
+002190 77 WS-EXT-WRITTEN  PIC 9(7) VALUE ZERO.                          00219000
+002200 77 WS-REJECTED-CNT PIC 9(7) VALUE ZERO.                          00220000
+002210 77 WS-EXCEPT-CNT   PIC 9(7) VALUE ZERO.                          00221000
+002220                                                                  00222000
+002230 01 L-CTLTOT.                                                     00223000
+002240      05 CTL-REC-TYPE    PIC X(1).                                00224000
+002250      05 CTL-ORDERS-READ PIC 9(7).                                00225000
+002260      05 FILLER          PIC X(2) VALUE SPACES.                   00226000
+002270      05 CTL-EXT-WRITTEN PIC 9(7).                                00227000
+002280      05 FILLER          PIC X(2) VALUE SPACES.                   00228000
+002290      05 CTL-REJECTED    PIC 9(7).                                00229000
+002300      05 FILLER          PIC X(2) VALUE SPACES.                   00230000
+002310      05 CTL-EXCEPTIONS  PIC 9(7).                                00231000
+002320      05 FILLER          PIC X(6) VALUE SPACES.                   00232000
+002330                                                                  00233000
+002340******************************************************************00234000
+002350* DECLARATION DE VARIABLE UTILITAIRE COMME AFFICHER LE CODE SQL   00235000
+002360* DE RETOUR OU EN CAS D ANOMALIE ARRETER LE PROGRAMME             00236000
+002370******************************************************************00237000
+002380 77 ED-SQLCODE PIC +Z(8)9.                                        00238000
+002390                                                                  00239000
+002400 77 WS-ANO PIC 99 VALUE 0.                                        00240000
+002410                                                                  00241000
+002420 PROCEDURE DIVISION.                                              00242000
+002430                                                                  00243000
+002440     PERFORM 100-INITIALIZE                                       00244000
+002450     PERFORM 200-OPEN-CORD                                        00245000
+002460     PERFORM 300-FETCH-CORD                                       00246000
+002470     PERFORM 310-GET-DATA UNTIL SQLCODE NOT = ZERO.               00247000
+002480     PERFORM 700-CLOSE-CORD                                       00248000
+002490     PERFORM 800-WRITE-CTLTOT                                     00249000
+002500     PERFORM 810-CLOSE-FILES                                      00250000
+002510     GOBACK.                                                      00251000
+002520                                                                  00252000
+002530******************************************************************00253000
+002540* PARAGRAPHE INITIAL : PERIODE SYSIN, POINT DE REPRISE, OUVERTURE 00254000
+002550******************************************************************00255000
+002560 100-INITIALIZE.                                                  00256000
+002570       ACCEPT WS-DT-FROM FROM SYSIN                               00257000
+002580       ACCEPT WS-DT-TO   FROM SYSIN                               00258000
+002590       ACCEPT WS-RESTART-SW FROM SYSIN                            00259000
+002600       IF RESTART-RUN                                             00260000
+002610           PERFORM 110-READ-CKPT                                  00261000
+002620       ELSE                                                       00262000
+002630           PERFORM 130-RESET-CKPT                                 00263000
+002640       END-IF                                                     00264000
+002650       IF WS-RESTART-O-NO > ZERO                                  00265000
+002660           DISPLAY 'REPRISE APRES O_NO : ' WS-RESTART-O-NO        00266000
+002670           OPEN EXTEND EXT                                        00267000
+002680           OPEN EXTEND REJ                                        00268000
+002690           OPEN EXTEND EXCP                                       00269000
+002700       ELSE                                                       00270000
+002710           OPEN OUTPUT EXT                                        00271000
+002720           OPEN OUTPUT REJ                                        00272000
+002730           OPEN OUTPUT EXCP                                       00273000
+002740       END-IF                                                     00274000
+002750       OPEN OUTPUT CTL                                            00275000
+002760       EXIT.                                                      00276000
+002770                                                                  00277000
+002780******************************************************************00278000
+002790* PARAGRAPHES POUR LA GESTION DU FICHIER DE REPRISE (CHECKPOINT)  00279000
+002800******************************************************************00280000
+002810 110-READ-CKPT.                                                   00281000
+002820       MOVE ZERO TO WS-RESTART-O-NO                               00282000
+002830       OPEN INPUT CKPTF                                           00283000
+002840       IF WS-CKPT-STATUS = '00'                                   00284000
+002850           PERFORM 120-READ-CKPT-REC                              00285000
+002860              UNTIL WS-CKPT-STATUS NOT = '00'                     00286000
+002870           CLOSE CKPTF                                            00287000
+002880       END-IF                                                     00288000
+002890       OPEN EXTEND CKPTF                                          00289000
+002900       EXIT.                                                      00290000
+002910                                                                  00291000
+002920 120-READ-CKPT-REC.                                               00292000
+002930       READ CKPTF INTO L-CKPT                                     00293000
+002940       IF WS-CKPT-STATUS = '00'                                   00294000
+002950           MOVE CKPT-O-NO TO WS-RESTART-O-NO                      00295000
+002960       END-IF                                                     00296000
+002970       EXIT.                                                      00297000
+002980                                                                  00298000
+002990******************************************************************00299000
+003000* PARAGRAPHE POUR REINITIALISER LE FICHIER DE REPRISE SUR UNE     00300000
+003010* EXECUTION NORMALE (NON REPRISE), POUR NE JAMAIS REPARTIR D UN   00301000
+003020* POINT DE REPRISE LAISSE PAR UNE EXECUTION PRECEDENTE TERMINEE   00302000
+003030******************************************************************00303000
+003040 130-RESET-CKPT.                                                  00304000
+003050       MOVE ZERO TO WS-RESTART-O-NO                               00305000
+003060       OPEN OUTPUT CKPTF                                          00306000
+003070       CLOSE CKPTF                                                00307000
+003080       OPEN EXTEND CKPTF                                          00308000
+003090       EXIT.                                                      00309000
+003100                                                                  00310000
+003110******************************************************************00311000
+003120* PARAGRAPHE POUR ECRIRE UN POINT DE REPRISE PERIODIQUE           00312000
+003130******************************************************************00313000
+003140 395-CHECKPOINT.                                                  00314000
+003150       ADD 1 TO WS-CKPT-COUNTER                                   00315000
+003160       IF WS-CKPT-COUNTER >= WS-CKPT-FREQ                         00316000
+003170           EXEC SQL                                               00317000
+003180              COMMIT WORK                                         00318000
+003190           END-EXEC                                               00319000
+003200           MOVE WS-O-NO TO CKPT-O-NO                              00320000
+003210           WRITE ENR-CKPT FROM L-CKPT                             00321000
+003220           MOVE ZERO TO WS-CKPT-COUNTER                           00322000
+003230       END-IF                                                     00323000
+003240       EXIT.                                                      00324000
+003250                                                                  00325000
+003260******************************************************************00326000
+003270* PARAGRAPHES POUR OUVRIR LES CURSEURS                            00327000
+003280******************************************************************00328000
+003290 200-OPEN-CORD.                                                   00329000
+003300       EXEC SQL                                                   00330000
+003310          OPEN CORD                                               00331000
+003320       END-EXEC                                                   00332000
+003330       PERFORM TEST-SQLCODE                                       00333000
+003340       EXIT.                                                      00334000
+003350                                                                  00335000
+003360 210-OPEN-CITEM.                                                  00336000
+003370       EXEC SQL                                                   00337000
+003380          OPEN CITEM                                              00338000
+003390       END-EXEC                                                   00339000
+003400       PERFORM TEST-SQLCODE                                       00340000
+003410       EXIT.                                                      00341000
+003420                                                                  00342000
+003430******************************************************************00343000
+003440* PARAGRAPHES POUR RECUPERER LES INFORMATIONS POUR LECRITURE      00344000
+003450* TELLE QUE LES INFORMATIONS GENERALE OU DES PRODUITS             00345000
+003460******************************************************************00346000
+003470 300-FETCH-CORD.                                                  00347000
+003480       INITIALIZE ST-ORDER                                        00348000
+003490       EXEC SQL                                                   00349000
+003500          FETCH CORD                                              00350000
+003510          INTO :ORDER-O-NO, :ORDER-S-NO,                          00351000
+003520               :ORDER-C-NO, :ORDER-O-DATE                         00352000
+003530       END-EXEC                                                   00353000
+003540       PERFORM TEST-SQLCODE                                       00354000
+003550       IF SQLCODE = ZERO                                          00355000
+003560           MOVE ORDER-O-NO   TO WS-O-NO                           00356000
+003570           MOVE ORDER-S-NO   TO WS-E-NO                           00357000
+003580           MOVE ORDER-O-DATE TO WS-O-DATE                         00358000
+003590           ADD 1 TO WS-ORDERS-READ                                00359000
+003600       END-IF                                                     00360000
+003610       EXIT.                                                      00361000
+003620                                                                  00362000
+003630******************************************************************00363000
+003640* PARAGRAPHE PRINCIPAL DE TRAITEMENT DUNE COMMANDE                00364000
+003650******************************************************************00365000
+003660 310-GET-DATA.                                                    00366000
+003670       MOVE 'N' TO WS-CUST-SW                                     00367000
+003680       MOVE 'N' TO WS-EMP-SW                                      00368000
+003690       MOVE 'N' TO WS-DEPT-SW                                     00369000
+003700       PERFORM 320-FETCH-CUST                                     00370000
+003710       PERFORM 330-FETCH-EMP                                      00371000
+003720       PERFORM 340-FETCH-DEPT                                     00372000
+003730       IF CUST-FAILED OR EMP-FAILED OR DEPT-FAILED                00373000
+003740           CONTINUE                                               00374000
+003750       ELSE                                                       00375000
+003760           PERFORM 210-OPEN-CITEM                                 00376000
+003770           PERFORM 350-FETCH-CITEM                                00377000
+003780           IF SQLCODE = +100                                      00378000
+003790               PERFORM 355-WRITE-EXCEPTION                        00379000
+003800           ELSE                                                   00380000
+003810               MOVE ZERO TO WS-ITEM-CNT                           00381000
+003820               MOVE 'N' TO WS-PROD-SW                             00382000
+003830               PERFORM 360-GET-ITEM-DATA                          00383000
+003840                  UNTIL WS-O-NO NOT = ITEM-O-NO OR PROD-FAILED    00384000
+003850               IF NOT PROD-FAILED                                 00385000
+003860                   PERFORM 365-FLUSH-ITEM-TABLE                   00386000
+003870               END-IF                                             00387000
+003880           END-IF                                                 00388000
+003890           PERFORM 710-CLOSE-CITEM                                00389000
+003900       END-IF                                                     00390000
+003910       PERFORM 395-CHECKPOINT                                     00391000
+003920       PERFORM 300-FETCH-CORD                                     00392000
+003930       EXIT.                                                      00393000
+003940                                                                  00394000
+003950 320-FETCH-CUST.                                                  00395000
+003960       INITIALIZE ST-CUSTS                                        00396000
+003970       MOVE ORDER-C-NO TO CUSTS-C-NO                              00397000
+003980       MOVE 'CUSTOMER' TO WS-LOOKUP-CTX                           00398000
+003990       EXEC SQL                                                   00399000
+004000           SELECT COMPANY, ADDRESS, CITY, STATE, ZIP              00400000
+004010               INTO :CUSTS-COMPANY, :CUSTS-ADDRESS, :CUSTS-CITY,  00401000
+004020                    :CUSTS-STATE, :CUSTS-ZIP                      00402000
+004030               FROM API5.CUSTOMERS                                00403000
+004040               WHERE C_NO = :CUSTS-C-NO                           00404000
+004050       END-EXEC                                                   00405000
+004060       PERFORM TEST-SQLCODE                                       00406000
+004070       MOVE SPACES TO WS-LOOKUP-CTX                               00407000
+004080       IF NOT CUST-FAILED                                         00408000
+004090           MOVE CUSTS-COMPANY TO WS-COMPANY                       00409000
+004100           MOVE CUSTS-ADDRESS TO WS-ADDRESS                       00410000
+004110           MOVE CUSTS-CITY    TO WS-CITY                          00411000
+004120           MOVE CUSTS-STATE   TO WS-STATE                         00412000
+004130           MOVE CUSTS-ZIP     TO WS-ZIP                           00413000
+004140       END-IF                                                     00414000
+004150       EXIT.                                                      00415000
+004160                                                                  00416000
+004170 330-FETCH-EMP.                                                   00417000
+004180       INITIALIZE ST-EMPLO                                        00418000
+004190       MOVE ORDER-S-NO TO EMPLO-E-NO                              00419000
+004200       MOVE 'EMPLOYEE' TO WS-LOOKUP-CTX                           00420000
+004210       EXEC SQL                                                   00421000
+004220           SELECT DEPT, LNAME, FNAME, COM                         00422000
+004230               INTO :EMPLO-DEPT, :EMPLO-LNAME,                    00423000
+004240                    :EMPLO-FNAME, :EMPLO-COM                      00424000
+004250               FROM API5.EMPLOYEES                                00425000
+004260               WHERE E_NO = :EMPLO-E-NO                           00426000
+004270       END-EXEC                                                   00427000
+004280       PERFORM TEST-SQLCODE                                       00428000
+004290       MOVE SPACES TO WS-LOOKUP-CTX                               00429000
+004300       IF NOT EMP-FAILED                                          00430000
+004310           MOVE EMPLO-LNAME TO WS-LNAME                           00431000
+004320           MOVE EMPLO-FNAME TO WS-FNAME                           00432000
+004330           MOVE EMPLO-COM   TO WS-COM                             00433000
+004340       END-IF                                                     00434000
+004350       EXIT.                                                      00435000
+004360                                                                  00436000
+004370 340-FETCH-DEPT.                                                  00437000
+004380       INITIALIZE ST-DEPT                                         00438000
+004390       MOVE EMPLO-DEPT TO DEPT-DEPT                               00439000
+004400       MOVE 'DEPARTMENT' TO WS-LOOKUP-CTX                         00440000
+004410       EXEC SQL                                                   00441000
+004420           SELECT DNAME                                           00442000
+004430               INTO :DEPT-DNAME                                   00443000
+004440               FROM API5.DEPTS                                    00444000
+004450               WHERE DEPT = :DEPT-DEPT                            00445000
+004460       END-EXEC                                                   00446000
+004470       PERFORM TEST-SQLCODE                                       00447000
+004480       MOVE SPACES TO WS-LOOKUP-CTX                               00448000
+004490       IF NOT DEPT-FAILED                                         00449000
+004500           MOVE DEPT-DNAME TO WS-DNAME                            00450000
+004510       END-IF                                                     00451000
+004520       EXIT.                                                      00452000
+004530                                                                  00453000
+004540 350-FETCH-CITEM.                                                 00454000
+004550       INITIALIZE ST-ITEM                                         00455000
+004560       EXEC SQL                                                   00456000
+004570          FETCH CITEM                                             00457000
+004580          INTO :ITEM-O-NO, :ITEM-P-NO, :ITEM-QUANTITY, :ITEM-PRICE00458000
+004590       END-EXEC                                                   00459000
+004600       PERFORM TEST-SQLCODE                                       00460000
+004610       MOVE ITEM-P-NO     TO WS-P-NO                              00461000
+004620       MOVE ITEM-QUANTITY TO WS-QUANTITY                          00462000
+004630       MOVE ITEM-PRICE    TO WS-PRICE                             00463000
+004640       EXIT.                                                      00464000
+004650                                                                  00465000
+004660******************************************************************00466000
+004670* PARAGRAPHE POUR ECRIRE UNE LIGNE DEXTRACT PAR ARTICLE           00467000
+004680******************************************************************00468000
+004690 360-GET-ITEM-DATA.                                               00469000
+004700       PERFORM 370-FETCH-PROD                                     00470000
+004710       IF NOT PROD-FAILED                                         00471000
+004720           ADD 1 TO WS-ITEM-CNT                                   00472000
+004730           SET TAB-IDX TO WS-ITEM-CNT                             00473000
+004740           MOVE WS-P-NO        TO TAB-P-NO(TAB-IDX)               00474000
+004750           MOVE WS-DESCRIPTION TO TAB-DESCRIPTION(TAB-IDX)        00475000
+004760           MOVE WS-QUANTITY    TO TAB-QUANTITY(TAB-IDX)           00476000
+004770           MOVE WS-PRICE       TO TAB-PRICE(TAB-IDX)              00477000
+004780           PERFORM 350-FETCH-CITEM                                00478000
+004790       END-IF                                                     00479000
+004800       EXIT.                                                      00480000
+004810                                                                  00481000
+004820******************************************************************00482000
+004830* PARAGRAPHES POUR ECRIRE LES ARTICLES DUNE COMMANDE VALIDEE, UNE 00483000
+004840* FOIS QUE TOUS SES PRODUITS ONT ETE TROUVES (VOIR 310-GET-DATA)  00484000
+004850******************************************************************00485000
+004860 365-FLUSH-ITEM-TABLE.                                            00486000
+004870       PERFORM 366-WRITE-ITEM-LINE                                00487000
+004880          VARYING TAB-IDX FROM 1 BY 1                             00488000
+004890             UNTIL TAB-IDX > WS-ITEM-CNT                          00489000
+004900       EXIT.                                                      00490000
+004910                                                                  00491000
+004920 366-WRITE-ITEM-LINE.                                             00492000
+004930       MOVE TAB-P-NO(TAB-IDX)        TO WS-P-NO                   00493000
+004940       MOVE TAB-DESCRIPTION(TAB-IDX) TO WS-DESCRIPTION            00494000
+004950       MOVE TAB-QUANTITY(TAB-IDX)    TO WS-QUANTITY               00495000
+004960       MOVE TAB-PRICE(TAB-IDX)       TO WS-PRICE                  00496000
+004970       WRITE ENR-EXT FROM L-EXT                                   00497000
+004980       ADD 1 TO WS-EXT-WRITTEN                                    00498000
+004990       EXIT.                                                      00499000
+005000                                                                  00500000
+005010 370-FETCH-PROD.                                                  00501000
+005020       INITIALIZE ST-PROD                                         00502000
+005030       MOVE ITEM-P-NO TO PROD-P-NO                                00503000
+005040       MOVE 'PRODUCT' TO WS-LOOKUP-CTX                            00504000
+005050       EXEC SQL                                                   00505000
+005060          SELECT DESCRIPTION                                      00506000
+005070              INTO :PROD-DESCRIPTION                              00507000
+005080              FROM API5.PRODUCTS                                  00508000
+005090              WHERE P_NO = :PROD-P-NO                             00509000
+005100       END-EXEC                                                   00510000
+005110       PERFORM TEST-SQLCODE                                       00511000
+005120       MOVE SPACES TO WS-LOOKUP-CTX                               00512000
+005130       IF NOT PROD-FAILED                                         00513000
+005140           MOVE PROD-DESCRIPTION TO WS-DESCRIPTION                00514000
+005150       END-IF                                                     00515000
+005160       EXIT.                                                      00516000
+005170                                                                  00517000
+005180******************************************************************00518000
+005190* PARAGRAPHE POUR SIGNALER UNE COMMANDE SANS AUCUN ARTICLE        00519000
+005200******************************************************************00520000
+005210 355-WRITE-EXCEPTION.                                             00521000
+005220       INITIALIZE L-EXCPT                                         00522000
+005230       MOVE WS-O-NO TO EXC-O-NO                                   00523000
+005240       MOVE 'NO ITEMS FOUND' TO EXC-REASON                        00524000
+005250       WRITE ENR-EXCPT FROM L-EXCPT                               00525000
+005260       ADD 1 TO WS-EXCEPT-CNT                                     00526000
+005270       EXIT.                                                      00527000
+005280                                                                  00528000
+005290******************************************************************00529000
+005300* PARAGRAPHES POUR FERMER LES CURSEURS                            00530000
+005310******************************************************************00531000
+005320 700-CLOSE-CORD.                                                  00532000
+005330       EXEC SQL                                                   00533000
+005340          CLOSE CORD                                              00534000
+005350       END-EXEC                                                   00535000
+005360       PERFORM TEST-SQLCODE                                       00536000
+005370       EXIT.                                                      00537000
+005380                                                                  00538000
+005390 710-CLOSE-CITEM.                                                 00539000
+005400       EXEC SQL                                                   00540000
+005410          CLOSE CITEM                                             00541000
+005420       END-EXEC                                                   00542000
+005430       PERFORM TEST-SQLCODE                                       00543000
+005440       EXIT.                                                      00544000
+005450                                                                  00545000
+005460******************************************************************00546000
+005470* PARAGRAPHE POUR ECRIRE LES TOTAUX DE CONTROLE DE FIN DE RUN     00547000
+005480******************************************************************00548000
+005490 800-WRITE-CTLTOT.                                                00549000
+005500       INITIALIZE L-CTLTOT                                        00550000
+005510       MOVE '1' TO CTL-REC-TYPE                                   00551000
+005520       MOVE WS-ORDERS-READ  TO CTL-ORDERS-READ                    00552000
+005530       MOVE WS-EXT-WRITTEN  TO CTL-EXT-WRITTEN                    00553000
+005540       MOVE WS-REJECTED-CNT TO CTL-REJECTED                       00554000
+005550       MOVE WS-EXCEPT-CNT   TO CTL-EXCEPTIONS                     00555000
+005560       WRITE ENR-CTLTOT FROM L-CTLTOT                             00556000
+005570       EXIT.                                                      00557000
+005580                                                                  00558000
+005590 810-CLOSE-FILES.                                                 00559000
+005600       CLOSE EXT                                                  00560000
+005610       CLOSE REJ                                                  00561000
+005620       CLOSE EXCP                                                 00562000
+005630       CLOSE CKPTF                                                00563000
+005640       CLOSE CTL                                                  00564000
+005650       EXIT.                                                      00565000
+005660                                                                  00566000
+005670******************************************************************00567000
+005680* PARAGRAPHE POUR TESTER LE CODE SQL DE RETOUR ET AGIR SELON LUI  00568000
+005690******************************************************************00569000
+005700 TEST-SQLCODE.                                                    00570000
+005710       MOVE SQLCODE TO ED-SQLCODE                                 00571000
+005720       EVALUATE TRUE                                              00572000
+005730           WHEN SQLCODE = ZERO                                    00573000
+005740                 CONTINUE                                         00574000
+005750           WHEN SQLCODE = +100 AND WS-LOOKUP-CTX = SPACES         00575000
+005760                 CONTINUE                                         00576000
+005770           WHEN SQLCODE = +100                                    00577000
+005780                 PERFORM 950-WRITE-REJECT                         00578000
+005790           WHEN SQLCODE > ZERO                                    00579000
+005800                 PERFORM 950-WRITE-REJECT                         00580000
+005810           WHEN OTHER                                             00581000
+005820                 PERFORM 900-ABEND-PROG                           00582000
+005830       END-EVALUATE.                                              00583000
+005840                                                                  00584000
+005850******************************************************************00585000
+005860* PARAGRAPHE POUR ROUTER UNE COMMANDE EN ANOMALIE VERS LE REJET   00586000
+005870******************************************************************00587000
+005880 950-WRITE-REJECT.                                                00588000
+005890       INITIALIZE L-REJECT                                        00589000
+005900       MOVE WS-O-NO       TO REJ-O-NO                             00590000
+005910       MOVE WS-LOOKUP-CTX TO REJ-LOOKUP                           00591000
+005920       MOVE ED-SQLCODE    TO REJ-SQLCODE                          00592000
+005930       EVALUATE WS-LOOKUP-CTX                                     00593000
+005940           WHEN 'CUSTOMER'                                        00594000
+005950               MOVE 'Y' TO WS-CUST-SW                             00595000
+005960           WHEN 'EMPLOYEE'                                        00596000
+005970               MOVE 'Y' TO WS-EMP-SW                              00597000
+005980           WHEN 'DEPARTMENT'                                      00598000
+005990               MOVE 'Y' TO WS-DEPT-SW                             00599000
+006000           WHEN 'PRODUCT'                                         00600000
+006010               MOVE ITEM-P-NO TO REJ-PNO                          00601000
+006020               MOVE 'Y' TO WS-PROD-SW                             00602000
+006030       END-EVALUATE                                               00603000
+006040       WRITE ENR-REJECT FROM L-REJECT                             00604000
+006050       ADD 1 TO WS-REJECTED-CNT                                   00605000
+006060       EXIT.                                                      00606000
+006070                                                                  00607000
+006080******************************************************************00608000
+006090* PARAGRAPHE APPELER EN CAS DANOMALIE POUR ARRETER LE PROGRAMME   00609000
+006100******************************************************************00610000
+006110 900-ABEND-PROG.                                                  00611000
+006120       DISPLAY 'SQLCODE : ' ED-SQLCODE                            00612000
+006130       DISPLAY 'ANOMALIE GRAVE !'                                 00613000
+006140       COMPUTE WS-ANO = 1 / WS-ANO.                               00614000
