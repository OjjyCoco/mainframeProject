@@ -1,347 +1,817 @@
-000100 IDENTIFICATION DIVISION.                                         00010000
-000200 PROGRAM-ID.        PJPART3B.                                     00020000
-000210 AUTHOR.            GAYLORD.                                      00021000
-000220 INSTALLATION.      AJC.                                          00022000
-000230 DATE-WRITTEN.      13/02/2025.                                   00023000
-000240 DATE-COMPILED.                                                   00024000
-000250 SECURITY.          COMMENTAIRES.                                 00025000
-000260                                                                  00026000
-000270 ENVIRONMENT DIVISION.                                            00027000
-000410 INPUT-OUTPUT SECTION.                                            00041000
-000420 FILE-CONTROL.                                                    00042000
-000430      SELECT EXT ASSIGN TO EXTRACT                                00043000
-000440      ORGANIZATION  IS SEQUENTIAL.                                00044000
-000441      SELECT FAC ASSIGN TO FACTURE                                00044100
-000442      ORGANIZATION  IS SEQUENTIAL.                                00044200
-000459                                                                  00045900
-000460***********************************************                   00046000
-000500 DATA DIVISION.                                                   00050000
-000600 FILE SECTION.                                                    00060000
-000700 FD EXT.                                                          00070000
-000800 01 ENR-EXT PIC X(277).                                           00080000
-000871                                                                  00087100
-000872 FD FAC.                                                          00087200
-000873 01 ENR-FAC PIC X(101).                                           00087300
-001100                                                                  00110000
-001200 WORKING-STORAGE SECTION.                                         00120000
-001201******************************************************************00120100
-001202* DECLARATION DU FLAG POUR LA LECTURE DU FICHIER EXTRACT.DATA    *00120200
-001203******************************************************************00120300
-001210 77 FLAG-EXT    PIC 9 VALUE 0.                                    00121000
-001211    88 FF-EXT VALUE 1.                                            00121100
-001231                                                                  00123100
-001232 77 WS-MSG      PIC X(20).                                        00123200
-001233                                                                  00123300
-001236******************************************************************00123600
-001237* DECLARATION D'UNE VARIABLE EN CAS D'ANOMALIE                   *00123700
-001238******************************************************************00123800
-001239 77 WS-ANO PIC 99 VALUE ZERO.                                     00123900
-001240                                                                  00124000
-001241******************************************************************00124100
-001242* DECLARATION D'UNE VARIABLE POUR RECUPERER LA TVA EN SYSIN      *00124200
-001243******************************************************************00124300
-001244 01 WS-TVA PIC 99V99.                                             00124400
-001245                                                                  00124500
-001310******************************************************************00131000
-001320* DECLARATION DE VARIABLES POUR LES DIFFERENTS CUMULS DE FACTURE *00132000
-001321******************************************************************00132100
-001323 77 WS-CUMUL     PIC 9(7)V99 VALUE ZERO.                          00132300
-001324 77 WS-CUMULTVA  PIC 9(7)V99 VALUE ZERO.                          00132400
-001325 77 WS-CUMULCOM  PIC 9(7)V99 VALUE ZERO.                          00132500
-001326 77 WS-CUMULTTC  PIC 9(7)V99 VALUE ZERO.                          00132600
-001327 77 WS-SUMPROD   PIC 9(7)V99 VALUE ZERO.                          00132700
-001330                                                                  00133000
-001346******************************************************************00134600
-001347* DECLARATION DES VARIABLES POUR LES DIFFERENTES LIGNES DU       *00134700
-001348* FICHIER FACTURE TEL QUE LES INFOS CLIENT OU LA LIGNE PRODUIT   *00134800
-001349******************************************************************00134900
-001352 77 L-STAR      PIC X(100) VALUE ALL '*'.                         00135200
-001353 77 L-VIDE      PIC X(100) VALUE ALL SPACE.                       00135300
-001354                                                                  00135400
-001355 01 L-BOX-CLIENT.                                                 00135500
-001356    05 FILLER PIC X(50) VALUE ALL SPACES.                         00135600
-001357    05 FILLER PIC X(49) VALUE ALL '*'.                            00135700
-001358                                                                  00135800
-001359 01 L-DATA-BOX-CLIENT.                                            00135900
-001360    05 FILLER         PIC X(50) VALUE ALL SPACES.                 00136000
-001361    05 FILLER         PIC X(3) VALUE '*  '.                       00136100
-001362    05 ED-DATA-CLIENT PIC X(43).                                  00136200
-001363    05 FILLER         PIC X(3) VALUE '  *'.                       00136300
-001364                                                                  00136400
-001365 01 L-DATE.                                                       00136500
-001366    05 FILLER  PIC X(2) VALUE ALL SPACES.                         00136600
-001367    05 ED-DATE PIC X(40).                                         00136700
-001368                                                                  00136800
-001369 01 L-ORDER-NUM.                                                  00136900
-001370    05 FILLER PIC X(2) VALUE ALL SPACES.                          00137000
-001371    05 FILLER PIC X(11) VALUE 'N° ORDER : '.                      00137100
-001372    05 ED-O-NO PIC 9(3).                                          00137200
-001373                                                                  00137300
-001374 01 L-ORDER-DATE.                                                 00137400
-001375    05 FILLER PIC X(2) VALUE ALL SPACES.                          00137500
-001376    05 FILLER PIC X(13) VALUE 'ORDER DATE : '.                    00137600
-001377    05 ED-O-DATE PIC X(11).                                       00137700
-001378                                                                  00137800
-001379 01 L-CONTACT.                                                    00137900
-001380    05 FILLER     PIC X(2) VALUE ALL SPACES.                      00138000
-001381    05 FILLER     PIC X(13) VALUE 'YOUR CONTACT '.                00138100
-001382    05 FILLER     PIC X(23) VALUE 'WITHIN THE DEPARTEMENT '.      00138200
-001383    05 ED-CONTACT PIC X(55).                                      00138300
-001384                                                                  00138400
-001385 01 L-BOX-PROD.                                                   00138500
-001386    05 FILLER PIC X(1) VALUE ALL SPACES.                          00138600
-001387    05 FILLER PIC X(98) VALUE ALL '*'.                            00138700
-001388                                                                  00138800
-001389 01 L-ENTETE-BOX-PROD.                                            00138900
-001390    05 FILLER   PIC X(1) VALUE SPACE.                             00139000
-001391    05 FILLER   PIC X(2) VALUE '* '.                              00139100
-001392    05 FILLER   PIC X(11) VALUE 'N° PRODUCT '.                    00139200
-001393    05 FILLER   PIC X(8) VALUE '*       '.                        00139300
-001394    05 FILLER   PIC X(20) VALUE 'PRODUCT DESCRIPTION '.           00139400
-001395    05 FILLER   PIC X(8) VALUE '     *  '.                        00139500
-001396    05 FILLER   PIC X(17) VALUE 'PRODUCT QUANTITY '.              00139600
-001397    05 FILLER   PIC X(2) VALUE '* '.                              00139700
-001398    05 FILLER   PIC X(14) VALUE 'PRODUCT PRICE '.                 00139800
-001399    05 FILLER   PIC X(3) VALUE ' * '.                             00139900
-001400    05 FILLER   PIC X(12) VALUE 'TOTAL PRICE '.                   00140000
-001410    05 FILLER   PIC X VALUE '*'.                                  00141000
-001431                                                                  00143100
-001432 01 L-DATA-BOX-PROD.                                              00143200
-001433    05 FILLER   PIC X(1) VALUE SPACE.                             00143300
-001434    05 FILLER   PIC X(2) VALUE '* '.                              00143400
-001435    05 ED-P-NO  PIC X(3).                                         00143500
-001436    05 FILLER   PIC X(8) VALUE ALL SPACES.                        00143600
-001437    05 FILLER   PIC X(2) VALUE '* '.                              00143700
-001439    05 ED-DESC  PIC X(30).                                        00143900
-001440    05 FILLER   PIC X(3) VALUE ' * '.                             00144000
-001441    05 ED-QUANT PIC 9(2).                                         00144100
-001442    05 FILLER   PIC X(16) VALUE ALL SPACES.                       00144200
-001443    05 FILLER   PIC X(2) VALUE '* '.                              00144300
-001444    05 ED-PRICE PIC $$$B$$9.99.                                   00144400
-001445    05 FILLER   PIC X(5) VALUE ALL SPACES.                        00144500
-001446    05 FILLER   PIC X VALUE '*'.                                  00144600
-001447    05 ED-SUMP  PIC $$B$$$B$$9.99.                                00144700
-001448    05 FILLER   PIC X VALUE '*'.                                  00144800
-001449                                                                  00144900
-001450 01 L-TOTAL.                                                      00145000
-001451    05 FILLER   PIC X(64) VALUE SPACE.                            00145100
-001452    05 ED-TOTAL PIC X(19).                                        00145200
-001453    05 FILLER   PIC X(2) VALUE SPACE.                             00145300
-001454    05 ED-CUMUL PIC $$B$$$B$$9.99.                                00145400
-001455                                                                  00145500
-001456******************************************************************00145600
-001457* DECLARATION D'UNE VARIABLE POUR LA RECUPERATION DE LA DATE     *00145700
-001458* GRACE A UN SOUS PROGRAMME                                      *00145800
-001459******************************************************************00145900
-001460 77 WS-DATE PIC X(40).                                            00146000
-001461                                                                  00146100
-001463******************************************************************00146300
-001464* DECLARATION D'UNE VARIABLE POUR L'AFFICHAGE DE LA TVA ET COM   *00146400
-001465******************************************************************00146500
-001466 77 ED-TVA PIC Z9.99.                                             00146600
-001467 77 ED-COM PIC 9.99.                                              00146700
-001468                                                                  00146800
-001469******************************************************************00146900
-001470* DECLARATION DE VARIABLES POUR RECUPERER LES INFORMATIONS POUR  *00147000
-001471* LA FACTURE TELLE QUE LE NOM DU CLIENT OU LES PRODUITS          *00147100
-001472******************************************************************00147200
-001473 01 L-EXT.                                                        00147300
-001474      05 WS-O-NO        PIC 9(3).                                 00147400
-001475      05 WS-O-DATE      PIC X(11).                                00147500
-001476      05 WS-COMPANY     PIC X(30).                                00147600
-001477      05 WS-ADDRESS     PIC X(100).                               00147700
-001478      05 WS-CITY        PIC X(20).                                00147800
-001479      05 WS-ZIP         PIC X(5).                                 00147900
-001480      05 WS-STATE       PIC X(2).                                 00148000
-001482      05 WS-DNAME       PIC X(20).                                00148200
-001483      05 WS-LNAME       PIC X(20).                                00148300
-001484      05 WS-FNAME       PIC X(20).                                00148400
-001485      05 WS-COM         PIC 99V99.                                00148500
-001487      05 WS-P-NO        PIC X(3).                                 00148700
-001488      05 WS-DESCRIPTION PIC X(30).                                00148800
-001489      05 WS-QUANTITY    PIC 99.                                   00148900
-001490      05 WS-PRICE       PIC 9(5)V99.                              00149000
-001491                                                                  00149100
-001492 77 WS-CUR-ORD PIC 9(3).                                          00149200
-001493                                                                  00149300
-001494 77 WS-CONTACT PIC X(55).                                         00149400
-001495                                                                  00149500
-001496 PROCEDURE DIVISION.                                              00149600
-001497                                                                  00149700
-001498     OPEN INPUT EXT                                               00149800
-001499     MOVE 'FICHIER EXT VIDE !' TO WS-MSG                          00149900
-001500     PERFORM 200-READ-EXT                                         00150000
-001501                                                                  00150100
-001502     OPEN OUTPUT FAC                                              00150200
-001503                                                                  00150300
-001504     ACCEPT WS-TVA FROM SYSIN                                     00150400
-001510                                                                  00151000
-001600     PERFORM 300-WRITE-ALL-FAC UNTIL FF-EXT                       00160000
-002735                                                                  00273500
-002736     CLOSE EXT                                                    00273600
-002737     CLOSE FAC                                                    00273700
-002738                                                                  00273800
-002743     GOBACK.                                                      00274300
-002744                                                                  00274400
-002745******************************************************************00274500
-002746* PARAGRAPHE POUR LA LECTURE DU FICHIER EXTRACT                  *00274600
-002747******************************************************************00274700
-002748 200-READ-EXT.                                                    00274800
-002749     READ EXT AT END                                              00274900
-002750          SET FF-EXT TO TRUE                                      00275000
-002751          DISPLAY WS-MSG                                          00275100
-002753     END-READ                                                     00275300
-002755     INITIALIZE L-EXT                                             00275500
-002756     MOVE ENR-EXT TO L-EXT                                        00275600
-002760     EXIT.                                                        00276000
-002761                                                                  00276100
-002762******************************************************************00276200
-002763* PARAGRAPHES POUR L'ECRITURE DES FACTURES                       *00276300
-002764******************************************************************00276400
-002765 300-WRITE-ALL-FAC.                                               00276500
-002767     MOVE WS-O-NO TO WS-CUR-ORD                                   00276700
-002768     PERFORM 320-WRITE-CUST-INFO                                  00276800
-002769     PERFORM 330-WRITE-DATE                                       00276900
-002770     PERFORM 340-WRITE-ORD-INFO                                   00277000
-002771     PERFORM 350-WRITE-EMP-INFO                                   00277100
-002780     PERFORM 360-WRITE-PROD                                       00278000
-002781     PERFORM 370-WRITE-TOTAL                                      00278100
-002791     IF FF-EXT THEN                                               00279100
-002792        WRITE ENR-FAC FROM L-VIDE                                 00279200
-002793     ELSE                                                         00279300
-002794        WRITE ENR-FAC FROM L-VIDE BEFORE ADVANCING PAGE           00279400
-002795     END-IF                                                       00279500
-002800     EXIT.                                                        00280000
-002810                                                                  00281000
-002811******************************************************************00281100
-002812* PARAGRAPHE POUR RECUPERER LES INFORMATIONS GENERALE D'UNE      *00281200
-002813* FACTURE DANS UNE VARIABLE                                      *00281300
-002814******************************************************************00281400
-002820 310-GET-EXT-DATA.                                                00282000
-002821      INITIALIZE L-EXT                                            00282100
-002830      MOVE ENR-EXT TO L-EXT                                       00283000
-002840      EXIT.                                                       00284000
-002850                                                                  00285000
-002860 320-WRITE-CUST-INFO.                                             00286000
-002870      WRITE ENR-FAC FROM L-BOX-CLIENT                             00287000
-002871      MOVE WS-COMPANY TO ED-DATA-CLIENT                           00287100
-002880      WRITE ENR-FAC FROM L-DATA-BOX-CLIENT                        00288000
-002890      MOVE WS-ADDRESS TO ED-DATA-CLIENT                           00289000
-002891      WRITE ENR-FAC FROM L-DATA-BOX-CLIENT                        00289100
-002892      MOVE WS-CITY    TO ED-DATA-CLIENT                           00289200
-002893      WRITE ENR-FAC FROM L-DATA-BOX-CLIENT                        00289300
-002894      MOVE WS-STATE   TO ED-DATA-CLIENT                           00289400
-002895      WRITE ENR-FAC FROM L-DATA-BOX-CLIENT                        00289500
-002896      WRITE ENR-FAC FROM L-BOX-CLIENT                             00289600
-002897      EXIT.                                                       00289700
-002900                                                                  00290000
-004084******************************************************************00408400
-004085* PARAGRAPHE POUR APPELER UN SOUS PROGRAMME AFIN DE RECUPERER    *00408500
-004086* LA DATE DU JOUR ET DE LE METTRE SOUS UN BON FORMAT             *00408600
-004087******************************************************************00408700
-004088 330-WRITE-DATE.                                                  00408800
-004090      CALL 'PJPT3BSS' USING BY REFERENCE WS-DATE                  00409000
-004092                                                                  00409200
-004093      MOVE WS-DATE TO ED-DATE                                     00409300
-004094      WRITE ENR-FAC FROM L-DATE                                   00409400
-004097      EXIT.                                                       00409700
-004098                                                                  00409800
-004099 340-WRITE-ORD-INFO.                                              00409900
-004100     INITIALIZE L-ORDER-NUM                                       00410000
-004101     INITIALIZE L-ORDER-DATE                                      00410100
-004102     MOVE WS-O-NO TO ED-O-NO                                      00410200
-004110     WRITE ENR-FAC FROM L-ORDER-NUM                               00411000
-004120     MOVE WS-O-DATE TO ED-O-DATE                                  00412000
-004200     WRITE ENR-FAC FROM L-ORDER-DATE                              00420000
-004210     EXIT.                                                        00421000
-004220                                                                  00422000
-004230 350-WRITE-EMP-INFO.                                              00423000
-004231     INITIALIZE L-CONTACT                                         00423100
-004232     STRING                                                       00423200
-004233        WS-DNAME DELIMITED BY SPACES                              00423301
-004234        ':'    DELIMITED BY SIZE                                  00423402
-004235        WS-LNAME DELIMITED BY SPACES                              00423501
-004236        ','     DELIMITED BY SIZE                                 00423602
-004237        WS-FNAME DELIMITED BY SPACES                              00423701
-004238        INTO WS-CONTACT                                           00423800
-004239     END-STRING                                                   00423900
-004240     MOVE WS-CONTACT TO ED-CONTACT                                00424000
-004270     WRITE ENR-FAC FROM L-CONTACT                                 00427000
-004271     MOVE SPACE TO WS-CONTACT                                     00427100
-004280     EXIT.                                                        00428000
-004281                                                                  00428100
-004282 360-WRITE-PROD.                                                  00428200
-004283     PERFORM 500-REINIT-TOTAL                                     00428300
-004286     WRITE ENR-FAC FROM L-BOX-PROD                                00428600
-004287     WRITE ENR-FAC FROM L-ENTETE-BOX-PROD                         00428700
-004288     PERFORM 361-WRITE-LINE-PROD UNTIL WS-O-NO NOT = WS-CUR-ORD   00428800
-004289               OR FF-EXT                                          00428900
-004290     WRITE ENR-FAC FROM L-BOX-PROD                                00429000
-004291     EXIT.                                                        00429100
-004292                                                                  00429200
-004293 361-WRITE-LINE-PROD.                                             00429300
-004294     INITIALIZE L-DATA-BOX-PROD                                   00429400
-004296     MOVE WS-P-NO TO ED-P-NO                                      00429600
-004297     MOVE WS-DESCRIPTION TO ED-DESC                               00429700
-004298     MOVE WS-QUANTITY TO ED-QUANT                                 00429800
-004299     MOVE WS-PRICE TO ED-PRICE                                    00429900
-004300     COMPUTE WS-SUMPROD = WS-QUANTITY * WS-PRICE                  00430000
-004301     MOVE WS-SUMPROD TO ED-SUMP                                   00430100
-004302     WRITE ENR-FAC FROM L-DATA-BOX-PROD                           00430200
-004303     ADD WS-SUMPROD TO WS-CUMUL                                   00430300
-004304     PERFORM 200-READ-EXT                                         00430400
-004309     EXIT.                                                        00430900
-004310                                                                  00431000
-004311******************************************************************00431100
-004312* PARAGRAPHE POUR REINITIALISER LES CUMUL D'UNE FACTURE          *00431200
-004313******************************************************************00431300
-004314 500-REINIT-TOTAL.                                                00431400
-004315     INITIALIZE WS-CUMUL                                          00431500
-004316     INITIALIZE WS-CUMULTVA                                       00431600
-004317     INITIALIZE WS-CUMULCOM                                       00431700
-004318     INITIALIZE WS-CUMULTTC                                       00431800
-004319     EXIT.                                                        00431900
-004320                                                                  00432000
-004321******************************************************************00432100
-004322* PARAGRAPHE POUR L'ECRITURE DES CUMULS D'UNE FACTURE            *00432200
-004323******************************************************************00432300
-004328 370-WRITE-TOTAL.                                                 00432800
-004329     MOVE WS-CUMUL TO ED-CUMUL                                    00432900
-004330     MOVE 'SUB TOTAL' TO ED-TOTAL                                 00433000
-004331     WRITE ENR-FAC FROM L-TOTAL                                   00433100
-004332                                                                  00433200
-004333     COMPUTE WS-CUMULTVA = (WS-TVA / 100) * WS-CUMUL              00433300
-004334     MOVE WS-CUMULTVA TO ED-CUMUL                                 00433400
-004335     MOVE WS-TVA TO ED-TVA                                        00433500
-004336     STRING                                                       00433600
-004337        'SALEE TAX (' DELIMITED BY SIZE                           00433700
-004338        ED-TVA DELIMITED BY SIZE                                  00433800
-004339        '%)'   DELIMITED BY SIZE                                  00433900
-004340        INTO ED-TOTAL                                             00434000
-004341     END-STRING                                                   00434100
-004342     WRITE ENR-FAC FROM L-TOTAL                                   00434200
-004343                                                                  00434300
-004344     COMPUTE WS-CUMULCOM = WS-COM * WS-CUMUL                      00434400
-004345     MOVE WS-CUMULCOM TO ED-CUMUL                                 00434500
-004346     COMPUTE ED-COM = WS-COM * 100                                00434600
-004347     STRING                                                       00434700
-004348        'COMMISSION (' DELIMITED BY SIZE                          00434800
-004349        ED-COM DELIMITED BY SIZE                                  00434900
-004350        '%)'   DELIMITED BY SIZE                                  00435000
-004351        INTO ED-TOTAL                                             00435100
-004352     END-STRING                                                   00435200
-004353     WRITE ENR-FAC FROM L-TOTAL                                   00435300
-004354                                                                  00435400
-004355     COMPUTE WS-CUMULTTC = WS-CUMUL + WS-CUMULTVA                 00435500
-004356     MOVE WS-CUMULTTC TO ED-CUMUL                                 00435600
-004357     MOVE 'TOTAL' TO ED-TOTAL                                     00435700
-004358     WRITE ENR-FAC FROM L-TOTAL                                   00435800
-004359     EXIT.                                                        00435900
-004360                                                                  00436000
-004370******************************************************************00437000
-004380* PARAGRAPHE POUR LE CAS OU UNE ANOMALIE EST DETECTER DE METTRE  *00438000
-004381* FIN AU PROGRAMME EN EFFECTUANT UNE DIVISION PAR ZERO           *00438100
-004390******************************************************************00439000
-004400 ABEND-PROG.                                                      00440000
-004500     DISPLAY 'ABEND-PROG !'                                       00450000
-004600     COMPUTE WS-ANO = 1 / WS-ANO.                                 00460000
+000100 IDENTIFICATION DIVISION.                                         00010000
+000110 PROGRAM-ID.          PJPART3B.                                   00011000
+000120 AUTHOR.              GAYLORD.                                    00012000
+000130 INSTALLATION.        AJC.                                        00013000
+000140 DATE-WRITTEN.        13/02/2025.                                 00014000
+000150 DATE-COMPILED.                                                   00015000
+000160 SECURITY.            COMMENTAIRES.                               00016000
+000170                                                                  00017000
+000180******************************************************************00018000
+000190* MODIFICATION HISTORY                                            00019000
+000200* 13/02/2025 GAY  INITIAL VERSION                                 00020000
+000210* 08/08/2026 GAY  STATE TAX TABLE, TIERED COMMISSION, AR FEED,    00021000
+000220*                  SALES REGISTER, PAYROLL EXTRACT, PAGE BREAKS   00022000
+000230******************************************************************00023000
+000240                                                                  00024000
+000250 ENVIRONMENT DIVISION.                                            00025000
+000260 INPUT-OUTPUT SECTION.                                            00026000
+000270 FILE-CONTROL.                                                    00027000
+000280      SELECT EXT ASSIGN TO EXTRACT                                00028000
+000290      ORGANIZATION  IS SEQUENTIAL.                                00029000
+000300      SELECT FAC ASSIGN TO FACTURE                                00030000
+000310      ORGANIZATION  IS SEQUENTIAL.                                00031000
+000320******************************************************************00032000
+000330* FICHIER STRUCTURE POUR LA COMPTABILITE CLIENT (POST AUTOMATIQUE)00033000
+000340******************************************************************00034000
+000350      SELECT INVX ASSIGN TO INVEXTR                               00035000
+000360      ORGANIZATION  IS SEQUENTIAL.                                00036000
+000370******************************************************************00037000
+000380* FICHIER DEXTRACTION DES COMMISSIONS POUR LA PAIE                00038000
+000390******************************************************************00039000
+000400      SELECT PAYR ASSIGN TO PAYROLL                               00040000
+000410      ORGANIZATION  IS SEQUENTIAL.                                00041000
+000420******************************************************************00042000
+000430* FICHIER DU JOURNAL DES VENTES / TOTAUX DE CONTROLE              00043000
+000440******************************************************************00044000
+000450      SELECT REG ASSIGN TO REGISTER                               00045000
+000460      ORGANIZATION  IS SEQUENTIAL.                                00046000
+000470      SELECT CTL ASSIGN TO CTLTOT                                 00047000
+000480      ORGANIZATION  IS SEQUENTIAL.                                00048000
+000490                                                                  00049000
+000500******************************************************************00050000
+000510                                                                  00051000
+000520 DATA DIVISION.                                                   00052000
+000530 FILE SECTION.                                                    00053000
+000540 FD EXT.                                                          00054000
+000550 01 ENR-EXT PIC X(280).                                           00055000
+000560                                                                  00056000
+000570 FD FAC.                                                          00057000
+000580 01 ENR-FAC PIC X(101).                                           00058000
+000590                                                                  00059000
+000600 FD INVX.                                                         00060000
+000610 01 ENR-INVX PIC X(147).                                          00061000
+000620                                                                  00062000
+000630 FD PAYR.                                                         00063000
+000640 01 ENR-PAYROLL PIC X(73).                                        00064000
+000650                                                                  00065000
+000660 FD REG.                                                          00066000
+000670 01 ENR-REG PIC X(60).                                            00067000
+000680                                                                  00068000
+000690 FD CTL.                                                          00069000
+000700 01 ENR-CTLTOT PIC X(41).                                         00070000
+000710                                                                  00071000
+000720 WORKING-STORAGE SECTION.                                         00072000
+000730******************************************************************00073000
+000740* DECLARATION DU FLAG POUR LA LECTURE DU FICHIER EXTRACT.DATA     00074000
+000750******************************************************************00075000
+000760 77 FLAG-EXT    PIC 9 VALUE 0.                                    00076000
+000770    88 FF-EXT VALUE 1.                                            00077000
+000780                                                                  00078000
+000790 77 WS-MSG      PIC X(20).                                        00079000
+000800                                                                  00080000
+000810******************************************************************00081000
+000820* DECLARATION D UNE VARIABLE EN CAS D ANOMALIE                    00082000
+000830******************************************************************00083000
+000840 77 WS-ANO PIC 99 VALUE ZERO.                                     00084000
+000850                                                                  00085000
+000860******************************************************************00086000
+000870* TABLE DE TAUX DE TAXE PAR ETAT (REMPLACE LE TAUX FIXE EN SYSIN) 00087000
+000880******************************************************************00088000
+000890 01 TAX-TABLE-DATA.                                               00089000
+000900      05 FILLER PIC X(6) VALUE 'NY0800'.                          00090000
+000910      05 FILLER PIC X(6) VALUE 'NJ0663'.                          00091000
+000920      05 FILLER PIC X(6) VALUE 'CA0725'.                          00092000
+000930      05 FILLER PIC X(6) VALUE 'TX0625'.                          00093000
+000940      05 FILLER PIC X(6) VALUE 'FL0600'.                          00094000
+000950      05 FILLER PIC X(6) VALUE 'MA0625'.                          00095000
+000960      05 FILLER PIC X(6) VALUE 'PA0600'.                          00096000
+000970      05 FILLER PIC X(6) VALUE 'IL0800'.                          00097000
+000980      05 FILLER PIC X(6) VALUE 'WA0650'.                          00098000
+000990      05 FILLER PIC X(6) VALUE 'CT0635'.                          00099000
+001000                                                                  00100000
+001010 01 TAX-TABLE REDEFINES TAX-TABLE-DATA.                           00101000
+001020      05 TAX-ENTRY OCCURS 10 TIMES INDEXED BY TAX-IDX.            00102000
+001030         10 TAX-STATE PIC X(2).                                   00103000
+001040         10 TAX-PCT   PIC 9(2)V99.                                00104000
+001050                                                                  00105000
+001060 77 WS-DEFAULT-TAX-PCT PIC 9(2)V99 VALUE 5.00.                    00106000
+001070                                                                  00107000
+001080******************************************************************00108000
+001090* DECLARATION DES VARIABLES POUR LA COMMISSION PALIEE ET PLAFONNEE00109000
+001100******************************************************************00110000
+001110 77 WS-COM-THRESHOLD PIC 9(7)V99 VALUE 5000.00.                   00111000
+001120 77 WS-COM-BONUS     PIC 99V99   VALUE 00.02.                     00112000
+001130 77 WS-COM-CAP       PIC 9(7)V99 VALUE 500.00.                    00113000
+001131 77 WS-COM-CAP-SW    PIC X       VALUE 'N'.                       00113100
+001132    88 COM-CAPPED VALUE 'Y'.                                      00113200
+001133 77 WS-EFF-COM       PIC 9(3)V99 VALUE ZERO.                      00113300
+001140                                                                  00114000
+001150******************************************************************00115000
+001160* DECLARATION D UNE VARIABLE POUR LA RECUPERATION DE LA TVA       00116000
+001170* CALCULEE PAR ETAT POUR LA FACTURE EN COURS                      00117000
+001180******************************************************************00118000
+001190 01 WS-TVA PIC 99V99.                                             00119000
+001200                                                                  00120000
+001210******************************************************************00121000
+001220* DECLARATION DE VARIABLES POUR LES DIFFERENTS CUMULS DE FACTURE  00122000
+001230******************************************************************00123000
+001240 77 WS-CUMUL     PIC 9(7)V99 VALUE ZERO.                          00124000
+001250 77 WS-CUMULTVA  PIC 9(7)V99 VALUE ZERO.                          00125000
+001260 77 WS-CUMULCOM  PIC 9(7)V99 VALUE ZERO.                          00126000
+001270 77 WS-CUMULTTC  PIC 9(7)V99 VALUE ZERO.                          00127000
+001280 77 WS-SUMPROD   PIC 9(7)V99 VALUE ZERO.                          00128000
+001290                                                                  00129000
+001300******************************************************************00130000
+001310* DECLARATION DES CUMULS GENERAUX POUR LE JOURNAL DES VENTES      00131000
+001320******************************************************************00132000
+001330 77 WS-EXT-READ-CNT PIC 9(7) VALUE ZERO.                          00133000
+001340 77 WS-INVOICE-CNT  PIC 9(7) VALUE ZERO.                          00134000
+001350 77 WS-GRAND-CUMUL  PIC 9(9)V99 VALUE ZERO.                       00135000
+001360 77 WS-GRAND-TVA    PIC 9(9)V99 VALUE ZERO.                       00136000
+001370 77 WS-GRAND-COM    PIC 9(9)V99 VALUE ZERO.                       00137000
+001380 77 WS-GRAND-TTC    PIC 9(9)V99 VALUE ZERO.                       00138000
+001390                                                                  00139000
+001400******************************************************************00140000
+001410* DECLARATION DES VARIABLES POUR LES DIFFERENTES LIGNES DU        00141000
+001420* FICHIER FACTURE TEL QUE LES INFOS CLIENT OU LA LIGNE PRODUIT    00142000
+001430******************************************************************00143000
+001440 77 L-STAR      PIC X(100) VALUE ALL '*'.                         00144000
+001450 77 L-VIDE      PIC X(100) VALUE ALL SPACE.                       00145000
+001460                                                                  00146000
+001470 01 L-BOX-CLIENT.                                                 00147000
+001480    05 FILLER PIC X(50) VALUE ALL SPACES.                         00148000
+001490    05 FILLER PIC X(49) VALUE ALL '*'.                            00149000
+001500                                                                  00150000
+001510 01 L-DATA-BOX-CLIENT.                                            00151000
+001520    05 FILLER         PIC X(50) VALUE ALL SPACES.                 00152000
+001530    05 FILLER         PIC X(3) VALUE '*  '.                       00153000
+001540    05 ED-DATA-CLIENT PIC X(43).                                  00154000
+001550    05 FILLER         PIC X(3) VALUE '  *'.                       00155000
+001560                                                                  00156000
+001570 01 L-DATE.                                                       00157000
+001580    05 FILLER  PIC X(2) VALUE ALL SPACES.                         00158000
+001590    05 ED-DATE PIC X(40).                                         00159000
+001600                                                                  00160000
+001610 01 L-ORDER-NUM.                                                  00161000
+001620    05 FILLER PIC X(2) VALUE ALL SPACES.                          00162000
+001630    05 FILLER PIC X(11) VALUE 'N° ORDER : '.                      00163000
+001640    05 ED-O-NO PIC 9(3).                                          00164000
+001650                                                                  00165000
+001660 01 L-ORDER-DATE.                                                 00166000
+001670    05 FILLER PIC X(2) VALUE ALL SPACES.                          00167000
+001680    05 FILLER PIC X(13) VALUE 'ORDER DATE : '.                    00168000
+001690    05 ED-O-DATE PIC X(11).                                       00169000
+001700                                                                  00170000
+001710 01 L-CONTACT.                                                    00171000
+001720    05 FILLER     PIC X(2) VALUE ALL SPACES.                      00172000
+001730    05 FILLER     PIC X(13) VALUE 'YOUR CONTACT '.                00173000
+001740    05 FILLER     PIC X(23) VALUE 'WITHIN THE DEPARTEMENT '.      00174000
+001750    05 ED-CONTACT PIC X(55).                                      00175000
+001760                                                                  00176000
+001770 01 L-BOX-PROD.                                                   00177000
+001780    05 FILLER PIC X(1) VALUE ALL SPACES.                          00178000
+001790    05 FILLER PIC X(98) VALUE ALL '*'.                            00179000
+001800                                                                  00180000
+001810 01 L-ENTETE-BOX-PROD.                                            00181000
+001820    05 FILLER   PIC X(1) VALUE SPACE.                             00182000
+001830    05 FILLER   PIC X(2) VALUE '* '.                              00183000
+001840    05 FILLER   PIC X(11) VALUE 'N° PRODUCT '.                    00184000
+001850    05 FILLER   PIC X(8) VALUE '*       '.                        00185000
+001860    05 FILLER   PIC X(20) VALUE 'PRODUCT DESCRIPTION '.           00186000
+001870    05 FILLER   PIC X(8) VALUE '     *  '.                        00187000
+001880    05 FILLER   PIC X(17) VALUE 'PRODUCT QUANTITY '.              00188000
+001890    05 FILLER   PIC X(2) VALUE '* '.                              00189000
+001900    05 FILLER   PIC X(14) VALUE 'PRODUCT PRICE '.                 00190000
+001910    05 FILLER   PIC X(3) VALUE ' * '.                             00191000
+001920    05 FILLER   PIC X(12) VALUE 'TOTAL PRICE '.                   00192000
+001930    05 FILLER   PIC X VALUE '*'.                                  00193000
+001940                                                                  00194000
+001950 01 L-DATA-BOX-PROD.                                              00195000
+001960    05 FILLER   PIC X(1) VALUE SPACE.                             00196000
+001970    05 FILLER   PIC X(2) VALUE '* '.                              00197000
+001980    05 ED-P-NO  PIC X(3).                                         00198000
+001990    05 FILLER   PIC X(8) VALUE ALL SPACES.                        00199000
+002000    05 FILLER   PIC X(2) VALUE '* '.                              00200000
+002010    05 ED-DESC  PIC X(30).                                        00201000
+002020    05 FILLER   PIC X(3) VALUE ' * '.                             00202000
+002030    05 ED-QUANT PIC 9(2).                                         00203000
+002040    05 FILLER   PIC X(16) VALUE ALL SPACES.                       00204000
+002050    05 FILLER   PIC X(2) VALUE '* '.                              00205000
+002060    05 ED-PRICE PIC $$$B$$9.99.                                   00206000
+002070    05 FILLER   PIC X(5) VALUE ALL SPACES.                        00207000
+002080    05 FILLER   PIC X VALUE '*'.                                  00208000
+002090    05 ED-SUMP  PIC $$B$$$B$$9.99.                                00209000
+002100    05 FILLER   PIC X VALUE '*'.                                  00210000
+002110                                                                  00211000
+002120 01 L-TOTAL.                                                      00212000
+002130    05 FILLER   PIC X(64) VALUE SPACE.                            00213000
+002140    05 ED-TOTAL PIC X(19).                                        00214000
+002150    05 FILLER   PIC X(2) VALUE SPACE.                             00215000
+002160    05 ED-CUMUL PIC $$B$$$B$$9.99.                                00216000
+002170                                                                  00217000
+002180******************************************************************00218000
+002190* DECLARATION DES LIGNES DE SAUT DE PAGE ET DE NUMEROTATION       00219000
+002200******************************************************************00220000
+002210 77 WS-PAGE-NO       PIC 9(3) VALUE 1.                            00221000
+002220 77 WS-LINE-CNT      PIC 9(2) VALUE ZERO.                         00222000
+002230 77 WS-MAX-LINES-PG  PIC 9(2) VALUE 15.                           00223000
+002240                                                                  00224000
+002250 01 L-PAGE-HDR.                                                   00225000
+002260    05 FILLER      PIC X(2) VALUE ALL SPACES.                     00226000
+002270    05 FILLER      PIC X(11) VALUE 'N° ORDER : '.                 00227000
+002280    05 ED-O-NO-PG  PIC 9(3).                                      00228000
+002290    05 FILLER      PIC X(10) VALUE SPACES.                        00229000
+002300    05 FILLER      PIC X(7) VALUE 'PAGE : '.                      00230000
+002310    05 ED-PAGE-NO  PIC ZZ9.                                       00231000
+002320    05 FILLER      PIC X(65) VALUE SPACES.                        00232000
+002330                                                                  00233000
+002340******************************************************************00234000
+002350* DECLARATION D UNE VARIABLE POUR LA RECUPERATION DE LA DATE      00235000
+002360* GRACE A UN SOUS PROGRAMME                                       00236000
+002370******************************************************************00237000
+002380 77 WS-DATE PIC X(40).                                            00238000
+002390                                                                  00239000
+002400******************************************************************00240000
+002410* DECLARATION D UNE VARIABLE POUR L AFFICHAGE DE LA TVA ET COM    00241000
+002420******************************************************************00242000
+002430 77 ED-TVA PIC Z9.99.                                             00243000
+002440 77 ED-COM PIC 9.99.                                              00244000
+002450                                                                  00245000
+002460******************************************************************00246000
+002470* DECLARATION DE VARIABLES POUR RECUPERER LES INFORMATIONS POUR   00247000
+002480* LA FACTURE TELLE QUE LE NOM DU CLIENT OU LES PRODUITS           00248000
+002490******************************************************************00249000
+002500 01 L-EXT.                                                        00250000
+002510      05 WS-O-NO        PIC 9(3).                                 00251000
+002520      05 WS-E-NO        PIC 9(3).                                 00252000
+002530      05 WS-O-DATE      PIC X(11).                                00253000
+002540      05 WS-COMPANY     PIC X(30).                                00254000
+002550      05 WS-ADDRESS     PIC X(100).                               00255000
+002560      05 WS-CITY        PIC X(20).                                00256000
+002570      05 WS-ZIP         PIC X(5).                                 00257000
+002580      05 WS-STATE       PIC X(2).                                 00258000
+002590      05 WS-DNAME       PIC X(20).                                00259000
+002600      05 WS-LNAME       PIC X(20).                                00260000
+002610      05 WS-FNAME       PIC X(20).                                00261000
+002620      05 WS-COM         PIC 99V99.                                00262000
+002630      05 WS-P-NO        PIC X(3).                                 00263000
+002640      05 WS-DESCRIPTION PIC X(30).                                00264000
+002650      05 WS-QUANTITY    PIC 99.                                   00265000
+002660      05 WS-PRICE       PIC 9(5)V99.                              00266000
+002670                                                                  00267000
+002680 77 WS-CUR-ORD PIC 9(3).                                          00268000
+002690 77 WS-CUR-O-DATE  PIC X(11).                                     00269000
+002700 77 WS-CUR-COMPANY PIC X(30).                                     00270000
+002710 77 WS-CUR-LNAME   PIC X(20).                                     00271000
+002720 77 WS-CUR-FNAME   PIC X(20).                                     00272000
+002730 77 WS-CUR-DNAME   PIC X(20).                                     00273000
+002740 77 WS-CUR-STATE   PIC X(2).                                      00274000
+002750 77 WS-CUR-COM     PIC 99V99.                                     00275000
+002760 77 WS-CUR-E-NO    PIC 9(3).                                      00276000
+002770                                                                  00277000
+002780 77 WS-CONTACT PIC X(55).                                         00278000
+002790                                                                  00279000
+002800******************************************************************00280000
+002810* DECLARATION DE LENREGISTREMENT DEXTRACTION STRUCTURE (COMPTA)   00281000
+002820******************************************************************00282000
+002830 01 L-INVX-HDR.                                                   00283000
+002840      05 INVXH-TYPE     PIC X(1) VALUE 'H'.                       00284000
+002850      05 INVXH-O-NO     PIC 9(3).                                 00285000
+002860      05 INVXH-O-DATE   PIC X(11).                                00286000
+002870      05 INVXH-COMPANY  PIC X(30).                                00287000
+002880      05 INVXH-LNAME    PIC X(20).                                00288000
+002890      05 INVXH-FNAME    PIC X(20).                                00289000
+002900      05 INVXH-DNAME    PIC X(20).                                00290000
+002910      05 INVXH-STATE    PIC X(2).                                 00291000
+002920      05 INVXH-TAXPCT   PIC 99V99.                                00292000
+002930      05 INVXH-SUBTOTAL PIC 9(7)V99.                              00293000
+002940      05 INVXH-TAXAMT   PIC 9(7)V99.                              00294000
+002950      05 INVXH-COMAMT   PIC 9(7)V99.                              00295000
+002960      05 INVXH-TOTAL    PIC 9(7)V99.                              00296000
+002970                                                                  00297000
+002980 01 L-INVX-DET.                                                   00298000
+002990      05 INVXD-TYPE    PIC X(1) VALUE 'D'.                        00299000
+003000      05 INVXD-O-NO    PIC 9(3).                                  00300000
+003010      05 INVXD-P-NO    PIC X(3).                                  00301000
+003020      05 INVXD-DESC    PIC X(30).                                 00302000
+003030      05 INVXD-QTY     PIC 99.                                    00303000
+003040      05 INVXD-PRICE   PIC 9(5)V99.                               00304000
+003050      05 INVXD-LINETOT PIC 9(7)V99.                               00305000
+003060      05 FILLER        PIC X(92).                                 00306000
+003070                                                                  00307000
+003080******************************************************************00308000
+003090* DECLARATION DES TABLES DE CUMUL DES COMMISSIONS PAR EMPLOYE ET  00309000
+003100* PAR DEPARTEMENT, POUR LEXTRACTION DE PAIE                       00310000
+003110******************************************************************00311000
+003120 01 PAYROLL-TABLE.                                                00312000
+003130      05 PAY-ENTRY OCCURS 200 TIMES INDEXED BY PAY-IDX.           00313000
+003140         10 PAY-E-NO  PIC 9(3).                                   00314000
+003150         10 PAY-LNAME PIC X(20).                                  00315000
+003160         10 PAY-FNAME PIC X(20).                                  00316000
+003170         10 PAY-DEPT  PIC X(20).                                  00317000
+003180         10 PAY-COM   PIC 9(7)V99.                                00318000
+003190 77 WS-PAYROLL-CNT PIC 9(3) VALUE ZERO.                           00319000
+003200                                                                  00320000
+003210 01 DEPT-TABLE.                                                   00321000
+003220      05 DEPT-ENTRY OCCURS 30 TIMES INDEXED BY DPT-IDX.           00322000
+003230         10 DPT-DNAME PIC X(20).                                  00323000
+003240         10 DPT-COM   PIC 9(7)V99.                                00324000
+003250 77 WS-DEPT-CNT PIC 9(3) VALUE ZERO.                              00325000
+003260                                                                  00326000
+003270 01 L-PAYROLL.                                                    00327000
+003280      05 PAY-REC-TYPE PIC X(1).                                   00328000
+003290      05 PAY-EMPNO-OUT PIC 9(3).                                  00329000
+003300      05 PAY-NAME1    PIC X(20).                                  00330000
+003310      05 PAY-NAME2    PIC X(20).                                  00331000
+003320      05 PAY-DEPT-OUT PIC X(20).                                  00332000
+003330      05 PAY-AMOUNT   PIC 9(7)V99.                                00333000
+003340                                                                  00334000
+003350******************************************************************00335000
+003360* DECLARATION DE LENREGISTREMENT DE CONTROLE ECRIT PAR PJPART3B   00336000
+003370******************************************************************00337000
+003380 01 L-CTL2.                                                       00338000
+003390      05 CTL2-REC-TYPE  PIC X(1) VALUE '2'.                       00339000
+003400      05 CTL2-EXT-READ  PIC 9(7).                                 00340000
+003410      05 FILLER         PIC X(2) VALUE SPACES.                    00341000
+003420      05 CTL2-INVOICES  PIC 9(7).                                 00342000
+003430      05 FILLER         PIC X(24) VALUE SPACES.                   00343000
+003440                                                                  00344000
+003450******************************************************************00345000
+003460* DECLARATION DES LIGNES DU JOURNAL DES VENTES (REGISTER)         00346000
+003470******************************************************************00347000
+003480 77 L-REG-VIDE PIC X(60) VALUE SPACES.                            00348000
+003490                                                                  00349000
+003500 01 L-REG-TITLE.                                                  00350000
+003510      05 FILLER PIC X(30) VALUE 'DAILY SALES REGISTER'.           00351000
+003520      05 FILLER PIC X(30) VALUE SPACES.                           00352000
+003530                                                                  00353000
+003540 01 L-REG-AMT.                                                    00354000
+003550      05 REGA-LABEL PIC X(30).                                    00355000
+003560      05 FILLER     PIC X(5) VALUE SPACES.                        00356000
+003570      05 REGA-VALUE PIC Z(8)9.99.                                 00357000
+003580      05 FILLER     PIC X(13) VALUE SPACES.                       00358000
+003590                                                                  00359000
+003600 01 L-REG-CNT.                                                    00360000
+003610      05 REGC-LABEL PIC X(30).                                    00361000
+003620      05 FILLER     PIC X(5) VALUE SPACES.                        00362000
+003630      05 REGC-VALUE PIC Z(6)9.                                    00363000
+003640      05 FILLER     PIC X(18) VALUE SPACES.                       00364000
+003650                                                                  00365000
+003660 PROCEDURE DIVISION.                                              00366000
+003670                                                                  00367000
+003680     PERFORM 100-INITIALIZE                                       00368000
+003690                                                                  00369000
+003700     PERFORM 300-WRITE-ALL-FAC UNTIL FF-EXT                       00370000
+003710                                                                  00371000
+003720     PERFORM 900-WRITE-REGISTER                                   00372000
+003730     PERFORM 905-WRITE-CTLTOT                                     00373000
+003740     PERFORM 910-WRITE-PAYROLL                                    00374000
+003750                                                                  00375000
+003760     CLOSE EXT                                                    00376000
+003770     CLOSE FAC                                                    00377000
+003780     CLOSE INVX                                                   00378000
+003790     CLOSE PAYR                                                   00379000
+003800     CLOSE REG                                                    00380000
+003810     CLOSE CTL                                                    00381000
+003820                                                                  00382000
+003830     GOBACK.                                                      00383000
+003840                                                                  00384000
+003850******************************************************************00385000
+003860* PARAGRAPHE DINITIALISATION : OUVERTURE DES FICHIERS ET DES      00386000
+003870* TABLES DE TRAVAIL (TAUX DE TAXE, PAIE)                          00387000
+003880******************************************************************00388000
+003890 100-INITIALIZE.                                                  00389000
+003900     OPEN INPUT EXT                                               00390000
+003910     MOVE 'FICHIER EXT VIDE !' TO WS-MSG                          00391000
+003920     PERFORM 200-READ-EXT                                         00392000
+003930                                                                  00393000
+003940     OPEN OUTPUT FAC                                              00394000
+003950     OPEN OUTPUT INVX                                             00395000
+003960     OPEN OUTPUT PAYR                                             00396000
+003970     OPEN OUTPUT REG                                              00397000
+003980     OPEN EXTEND CTL                                              00398000
+003990                                                                  00399000
+004000     INITIALIZE PAYROLL-TABLE                                     00400000
+004010     INITIALIZE DEPT-TABLE                                        00401000
+004020     EXIT.                                                        00402000
+004030                                                                  00403000
+004040******************************************************************00404000
+004050* PARAGRAPHE POUR LA LECTURE DU FICHIER EXTRACT                   00405000
+004060******************************************************************00406000
+004070 200-READ-EXT.                                                    00407000
+004080     READ EXT                                                     00408000
+004090         AT END                                                   00409000
+004100              SET FF-EXT TO TRUE                                  00410000
+004110              DISPLAY WS-MSG                                      00411000
+004120         NOT AT END                                               00412000
+004130              ADD 1 TO WS-EXT-READ-CNT                            00413000
+004140     END-READ                                                     00414000
+004150     INITIALIZE L-EXT                                             00415000
+004160     MOVE ENR-EXT TO L-EXT                                        00416000
+004170     EXIT.                                                        00417000
+004180                                                                  00418000
+004190******************************************************************00419000
+004200* PARAGRAPHES POUR L ECRITURE DES FACTURES                        00420000
+004210******************************************************************00421000
+004220 300-WRITE-ALL-FAC.                                               00422000
+004230     MOVE WS-O-NO TO WS-CUR-ORD                                   00423000
+004240     ADD 1 TO WS-INVOICE-CNT                                      00424000
+004250     PERFORM 320-WRITE-CUST-INFO                                  00425000
+004260     PERFORM 330-WRITE-DATE                                       00426000
+004270     PERFORM 340-WRITE-ORD-INFO                                   00427000
+004280     PERFORM 350-WRITE-EMP-INFO                                   00428000
+004290     PERFORM 355-LOOKUP-TAX-RATE                                  00429000
+004300     PERFORM 356-SNAPSHOT-CUR-DATA                                00430000
+004310     PERFORM 360-WRITE-PROD                                       00431000
+004320     PERFORM 370-WRITE-TOTAL                                      00432000
+004330     PERFORM 375-WRITE-INVX-HEADER                                00433000
+004340     PERFORM 380-ACCUM-PAYROLL                                    00434000
+004350     IF FF-EXT THEN                                               00435000
+004360        WRITE ENR-FAC FROM L-VIDE                                 00436000
+004370     ELSE                                                         00437000
+004380        WRITE ENR-FAC FROM L-VIDE BEFORE ADVANCING PAGE           00438000
+004390     END-IF                                                       00439000
+004400     EXIT.                                                        00440000
+004410                                                                  00441000
+004420******************************************************************00442000
+004430* PARAGRAPHE POUR RECUPERER LES INFORMATIONS GENERALE D UNE       00443000
+004440* FACTURE DANS UNE VARIABLE                                       00444000
+004450******************************************************************00445000
+004460 310-GET-EXT-DATA.                                                00446000
+004470      INITIALIZE L-EXT                                            00447000
+004480      MOVE ENR-EXT TO L-EXT                                       00448000
+004490      EXIT.                                                       00449000
+004500                                                                  00450000
+004510 320-WRITE-CUST-INFO.                                             00451000
+004520      WRITE ENR-FAC FROM L-BOX-CLIENT                             00452000
+004530      MOVE WS-COMPANY TO ED-DATA-CLIENT                           00453000
+004540      WRITE ENR-FAC FROM L-DATA-BOX-CLIENT                        00454000
+004550      MOVE WS-ADDRESS TO ED-DATA-CLIENT                           00455000
+004560      WRITE ENR-FAC FROM L-DATA-BOX-CLIENT                        00456000
+004570      MOVE WS-CITY    TO ED-DATA-CLIENT                           00457000
+004580      WRITE ENR-FAC FROM L-DATA-BOX-CLIENT                        00458000
+004590      MOVE WS-STATE   TO ED-DATA-CLIENT                           00459000
+004600      WRITE ENR-FAC FROM L-DATA-BOX-CLIENT                        00460000
+004610      WRITE ENR-FAC FROM L-BOX-CLIENT                             00461000
+004620      EXIT.                                                       00462000
+004630                                                                  00463000
+004640******************************************************************00464000
+004650* PARAGRAPHE POUR APPELER UN SOUS PROGRAMME AFIN DE RECUPERER     00465000
+004660* LA DATE DU JOUR ET DE LE METTRE SOUS UN BON FORMAT              00466000
+004670******************************************************************00467000
+004680 330-WRITE-DATE.                                                  00468000
+004690      CALL 'PJPT3BSS' USING BY REFERENCE WS-DATE                  00469000
+004700                                                                  00470000
+004710      MOVE WS-DATE TO ED-DATE                                     00471000
+004720      WRITE ENR-FAC FROM L-DATE                                   00472000
+004730      EXIT.                                                       00473000
+004740                                                                  00474000
+004750 340-WRITE-ORD-INFO.                                              00475000
+004760     INITIALIZE L-ORDER-NUM                                       00476000
+004770     INITIALIZE L-ORDER-DATE                                      00477000
+004780     MOVE WS-O-NO TO ED-O-NO                                      00478000
+004790     WRITE ENR-FAC FROM L-ORDER-NUM                               00479000
+004800     MOVE WS-O-DATE TO ED-O-DATE                                  00480000
+004810     WRITE ENR-FAC FROM L-ORDER-DATE                              00481000
+004820     EXIT.                                                        00482000
+004830                                                                  00483000
+004840 350-WRITE-EMP-INFO.                                              00484000
+004850     INITIALIZE L-CONTACT                                         00485000
+004860     STRING                                                       00486000
+004870        WS-DNAME DELIMITED BY SPACES                              00487000
+004880        ':'    DELIMITED BY SIZE                                  00488000
+004890        WS-LNAME DELIMITED BY SPACES                              00489000
+004900        ','     DELIMITED BY SIZE                                 00490000
+004910        WS-FNAME DELIMITED BY SPACES                              00491000
+004920        INTO WS-CONTACT                                           00492000
+004930     END-STRING                                                   00493000
+004940     MOVE WS-CONTACT TO ED-CONTACT                                00494000
+004950     WRITE ENR-FAC FROM L-CONTACT                                 00495000
+004960     MOVE SPACE TO WS-CONTACT                                     00496000
+004970     EXIT.                                                        00497000
+004980                                                                  00498000
+004990******************************************************************00499000
+005000* PARAGRAPHE POUR DETERMINER LE TAUX DE TAXE DE L ETAT DU CLIENT  00500000
+005010******************************************************************00501000
+005020 355-LOOKUP-TAX-RATE.                                             00502000
+005030     SET TAX-IDX TO 1                                             00503000
+005040     SEARCH TAX-ENTRY                                             00504000
+005050         AT END                                                   00505000
+005060             MOVE WS-DEFAULT-TAX-PCT TO WS-TVA                    00506000
+005070         WHEN TAX-STATE(TAX-IDX) = WS-STATE                       00507000
+005080             MOVE TAX-PCT(TAX-IDX) TO WS-TVA                      00508000
+005090     END-SEARCH                                                   00509000
+005100     EXIT.                                                        00510000
+005110                                                                  00511000
+005120******************************************************************00512000
+005130* PARAGRAPHE POUR FIGER LES DONNEES DE LA FACTURE EN COURS AVANT  00513000
+005140* LA LECTURE ANTICIPEE DU PROCHAIN ENREGISTREMENT EXTRACT         00514000
+005150******************************************************************00515000
+005160 356-SNAPSHOT-CUR-DATA.                                           00516000
+005170     MOVE WS-O-DATE  TO WS-CUR-O-DATE                             00517000
+005180     MOVE WS-COMPANY TO WS-CUR-COMPANY                            00518000
+005190     MOVE WS-LNAME   TO WS-CUR-LNAME                              00519000
+005200     MOVE WS-FNAME   TO WS-CUR-FNAME                              00520000
+005210     MOVE WS-DNAME   TO WS-CUR-DNAME                              00521000
+005220     MOVE WS-STATE   TO WS-CUR-STATE                              00522000
+005230     MOVE WS-COM     TO WS-CUR-COM                                00523000
+005240     MOVE WS-E-NO    TO WS-CUR-E-NO                               00524000
+005250     EXIT.                                                        00525000
+005260                                                                  00526000
+005270 360-WRITE-PROD.                                                  00527000
+005280     PERFORM 500-REINIT-TOTAL                                     00528000
+005290     WRITE ENR-FAC FROM L-BOX-PROD                                00529000
+005300     WRITE ENR-FAC FROM L-ENTETE-BOX-PROD                         00530000
+005310     PERFORM 361-WRITE-LINE-PROD UNTIL WS-O-NO NOT = WS-CUR-ORD   00531000
+005320               OR FF-EXT                                          00532000
+005330     WRITE ENR-FAC FROM L-BOX-PROD                                00533000
+005340     EXIT.                                                        00534000
+005350                                                                  00535000
+005360 361-WRITE-LINE-PROD.                                             00536000
+005370     INITIALIZE L-DATA-BOX-PROD                                   00537000
+005380     MOVE WS-P-NO TO ED-P-NO                                      00538000
+005390     MOVE WS-DESCRIPTION TO ED-DESC                               00539000
+005400     MOVE WS-QUANTITY TO ED-QUANT                                 00540000
+005410     MOVE WS-PRICE TO ED-PRICE                                    00541000
+005420     COMPUTE WS-SUMPROD = WS-QUANTITY * WS-PRICE                  00542000
+005430     MOVE WS-SUMPROD TO ED-SUMP                                   00543000
+005440     WRITE ENR-FAC FROM L-DATA-BOX-PROD                           00544000
+005450     PERFORM 365-WRITE-INVX-DETAIL                                00545000
+005460     ADD WS-SUMPROD TO WS-CUMUL                                   00546000
+005470     ADD 1 TO WS-LINE-CNT                                         00547000
+005480     PERFORM 200-READ-EXT                                         00548000
+005485     IF NOT FF-EXT                                                00548500
+005487        AND WS-O-NO = WS-CUR-ORD                                  00548700
+005490        AND WS-LINE-CNT >= WS-MAX-LINES-PG                        00549000
+005500         PERFORM 362-PAGE-BREAK                                   00550000
+005510     END-IF                                                       00551000
+005520     EXIT.                                                        00552000
+005530                                                                  00553000
+005540******************************************************************00554000
+005550* PARAGRAPHE POUR REIMPRIMER L ENTETE PRODUIT ET LA PAGINATION    00555000
+005560* LORSQU UNE FACTURE DEBORDE SUR PLUSIEURS PAGES                  00556000
+005570******************************************************************00557000
+005580 362-PAGE-BREAK.                                                  00558000
+005590     WRITE ENR-FAC FROM L-BOX-PROD                                00559000
+005600     ADD 1 TO WS-PAGE-NO                                          00560000
+005610     MOVE WS-CUR-ORD TO ED-O-NO-PG                                00561000
+005620     MOVE WS-PAGE-NO TO ED-PAGE-NO                                00562000
+005630     WRITE ENR-FAC FROM L-PAGE-HDR BEFORE ADVANCING PAGE          00563000
+005640     WRITE ENR-FAC FROM L-BOX-PROD                                00564000
+005650     WRITE ENR-FAC FROM L-ENTETE-BOX-PROD                         00565000
+005660     MOVE ZERO TO WS-LINE-CNT                                     00566000
+005670     EXIT.                                                        00567000
+005680                                                                  00568000
+005690******************************************************************00569000
+005700* PARAGRAPHE POUR REINITIALISER LES CUMUL D UNE FACTURE           00570000
+005710******************************************************************00571000
+005720 500-REINIT-TOTAL.                                                00572000
+005730     INITIALIZE WS-CUMUL                                          00573000
+005740     INITIALIZE WS-CUMULTVA                                       00574000
+005750     INITIALIZE WS-CUMULCOM                                       00575000
+005760     INITIALIZE WS-CUMULTTC                                       00576000
+005770     MOVE 1 TO WS-PAGE-NO                                         00577000
+005780     MOVE ZERO TO WS-LINE-CNT                                     00578000
+005790     EXIT.                                                        00579000
+005800                                                                  00580000
+005810******************************************************************00581000
+005820* PARAGRAPHE POUR L ECRITURE DES CUMULS D UNE FACTURE             00582000
+005830******************************************************************00583000
+005840 370-WRITE-TOTAL.                                                 00584000
+005850     MOVE WS-CUMUL TO ED-CUMUL                                    00585000
+005860     MOVE 'SUB TOTAL' TO ED-TOTAL                                 00586000
+005870     WRITE ENR-FAC FROM L-TOTAL                                   00587000
+005880                                                                  00588000
+005890     COMPUTE WS-CUMULTVA = (WS-TVA / 100) * WS-CUMUL              00589000
+005900     MOVE WS-CUMULTVA TO ED-CUMUL                                 00590000
+005910     MOVE WS-TVA TO ED-TVA                                        00591000
+005920     STRING                                                       00592000
+005930        'SALEE TAX (' DELIMITED BY SIZE                           00593000
+005940        ED-TVA DELIMITED BY SIZE                                  00594000
+005950        '%)'   DELIMITED BY SIZE                                  00595000
+005960        INTO ED-TOTAL                                             00596000
+005970     END-STRING                                                   00597000
+005980     WRITE ENR-FAC FROM L-TOTAL                                   00598000
+005990                                                                  00599000
+006000     PERFORM 372-COMPUTE-COMMISSION                               00600000
+006010     MOVE WS-CUMULCOM TO ED-CUMUL                                 00601000
+006011     IF WS-CUMUL > ZERO                                           00601100
+006012         COMPUTE WS-EFF-COM =                                     00601200
+006013            (WS-CUMULCOM / WS-CUMUL) * 100                        00601300
+006014     ELSE                                                         00601400
+006015         MOVE ZERO TO WS-EFF-COM                                  00601500
+006016     END-IF                                                       00601600
+006017     MOVE WS-EFF-COM TO ED-COM                                    00601700
+006020     IF COM-CAPPED                                                00602000
+006021         STRING                                                   00602100
+006022            'COMM CAPPED (' DELIMITED BY SIZE                     00602200
+006023            ED-COM DELIMITED BY SIZE                              00602300
+006024            '%)'   DELIMITED BY SIZE                              00602400
+006025            INTO ED-TOTAL                                         00602500
+006026         END-STRING                                               00602600
+006027     ELSE                                                         00602700
+006030         STRING                                                   00603000
+006040        'COMMISSION (' DELIMITED BY SIZE                          00604000
+006050        ED-COM DELIMITED BY SIZE                                  00605000
+006060        '%)'   DELIMITED BY SIZE                                  00606000
+006070        INTO ED-TOTAL                                             00607000
+006080         END-STRING                                               00608000
+006081     END-IF                                                       00608100
+006090     WRITE ENR-FAC FROM L-TOTAL                                   00609000
+006100                                                                  00610000
+006110     COMPUTE WS-CUMULTTC = WS-CUMUL + WS-CUMULTVA                 00611000
+006120     MOVE WS-CUMULTTC TO ED-CUMUL                                 00612000
+006130     MOVE 'TOTAL' TO ED-TOTAL                                     00613000
+006140     WRITE ENR-FAC FROM L-TOTAL                                   00614000
+006150                                                                  00615000
+006160     ADD WS-CUMUL    TO WS-GRAND-CUMUL                            00616000
+006170     ADD WS-CUMULTVA TO WS-GRAND-TVA                              00617000
+006180     ADD WS-CUMULCOM TO WS-GRAND-COM                              00618000
+006190     ADD WS-CUMULTTC TO WS-GRAND-TTC                              00619000
+006200     EXIT.                                                        00620000
+006210                                                                  00621000
+006220******************************************************************00622000
+006230* PARAGRAPHE POUR LE CALCUL DE LA COMMISSION PALIEE ET PLAFONNEE  00623000
+006240******************************************************************00624000
+006250 372-COMPUTE-COMMISSION.                                          00625000
+006251     MOVE 'N' TO WS-COM-CAP-SW                                    00625100
+006260     IF WS-CUMUL > WS-COM-THRESHOLD                               00626000
+006270         COMPUTE WS-CUMULCOM =                                    00627000
+006280            (WS-COM-THRESHOLD * WS-CUR-COM) +                     00628000
+006290            ((WS-CUMUL - WS-COM-THRESHOLD) *                      00629000
+006300             (WS-CUR-COM + WS-COM-BONUS))                         00630000
+006310     ELSE                                                         00631000
+006320         COMPUTE WS-CUMULCOM = WS-CUR-COM * WS-CUMUL              00632000
+006330     END-IF                                                       00633000
+006340     IF WS-CUMULCOM > WS-COM-CAP                                  00634000
+006350         MOVE WS-COM-CAP TO WS-CUMULCOM                           00635000
+006351         MOVE 'Y' TO WS-COM-CAP-SW                                00635100
+006360     END-IF                                                       00636000
+006370     EXIT.                                                        00637000
+006380                                                                  00638000
+006390******************************************************************00639000
+006400* PARAGRAPHES POUR L EXTRACTION STRUCTUREE VERS LA COMPTABILITE   00640000
+006410******************************************************************00641000
+006420 365-WRITE-INVX-DETAIL.                                           00642000
+006430     INITIALIZE L-INVX-DET                                        00643000
+006440     MOVE 'D'          TO INVXD-TYPE                              00644000
+006450     MOVE WS-CUR-ORD    TO INVXD-O-NO                             00645000
+006460     MOVE WS-P-NO       TO INVXD-P-NO                             00646000
+006470     MOVE WS-DESCRIPTION TO INVXD-DESC                            00647000
+006480     MOVE WS-QUANTITY   TO INVXD-QTY                              00648000
+006490     MOVE WS-PRICE      TO INVXD-PRICE                            00649000
+006500     MOVE WS-SUMPROD    TO INVXD-LINETOT                          00650000
+006510     WRITE ENR-INVX FROM L-INVX-DET                               00651000
+006520     EXIT.                                                        00652000
+006530                                                                  00653000
+006540 375-WRITE-INVX-HEADER.                                           00654000
+006550     INITIALIZE L-INVX-HDR                                        00655000
+006560     MOVE 'H'         TO INVXH-TYPE                               00656000
+006570     MOVE WS-CUR-ORD   TO INVXH-O-NO                              00657000
+006580     MOVE WS-CUR-O-DATE TO INVXH-O-DATE                           00658000
+006590     MOVE WS-CUR-COMPANY TO INVXH-COMPANY                         00659000
+006600     MOVE WS-CUR-LNAME TO INVXH-LNAME                             00660000
+006610     MOVE WS-CUR-FNAME TO INVXH-FNAME                             00661000
+006620     MOVE WS-CUR-DNAME TO INVXH-DNAME                             00662000
+006630     MOVE WS-CUR-STATE TO INVXH-STATE                             00663000
+006640     MOVE WS-TVA       TO INVXH-TAXPCT                            00664000
+006650     MOVE WS-CUMUL     TO INVXH-SUBTOTAL                          00665000
+006660     MOVE WS-CUMULTVA  TO INVXH-TAXAMT                            00666000
+006670     MOVE WS-CUMULCOM  TO INVXH-COMAMT                            00667000
+006680     MOVE WS-CUMULTTC  TO INVXH-TOTAL                             00668000
+006690     WRITE ENR-INVX FROM L-INVX-HDR                               00669000
+006700     EXIT.                                                        00670000
+006710                                                                  00671000
+006720******************************************************************00672000
+006730* PARAGRAPHES POUR CUMULER LA COMMISSION PAR EMPLOYE ET PAR       00673000
+006740* DEPARTEMENT EN VUE DE L EXTRACTION DE PAIE                      00674000
+006750******************************************************************00675000
+006760 380-ACCUM-PAYROLL.                                               00676000
+006770     SET PAY-IDX TO 1                                             00677000
+006780     SEARCH PAY-ENTRY                                             00678000
+006790         AT END                                                   00679000
+006800             PERFORM 382-ADD-PAYROLL-ENTRY                        00680000
+006810         WHEN PAY-E-NO(PAY-IDX) = WS-CUR-E-NO                     00681000
+006830             ADD WS-CUMULCOM TO PAY-COM(PAY-IDX)                  00683000
+006840     END-SEARCH                                                   00684000
+006850                                                                  00685000
+006860     SET DPT-IDX TO 1                                             00686000
+006870     SEARCH DEPT-ENTRY                                            00687000
+006880         AT END                                                   00688000
+006890             PERFORM 384-ADD-DEPT-ENTRY                           00689000
+006900         WHEN DPT-DNAME(DPT-IDX) = WS-CUR-DNAME                   00690000
+006910             ADD WS-CUMULCOM TO DPT-COM(DPT-IDX)                  00691000
+006920     END-SEARCH                                                   00692000
+006930     EXIT.                                                        00693000
+006940                                                                  00694000
+006950 382-ADD-PAYROLL-ENTRY.                                           00695000
+006960     IF WS-PAYROLL-CNT < 200                                      00696000
+006970         ADD 1 TO WS-PAYROLL-CNT                                  00697000
+006980         SET PAY-IDX TO WS-PAYROLL-CNT                            00698000
+006990        MOVE WS-CUR-E-NO TO PAY-E-NO(PAY-IDX)                     00699000
+007000        MOVE WS-CUR-LNAME TO PAY-LNAME(PAY-IDX)                   00700000
+007010        MOVE WS-CUR-FNAME TO PAY-FNAME(PAY-IDX)                   00701000
+007020        MOVE WS-CUR-DNAME TO PAY-DEPT(PAY-IDX)                    00702000
+007030        MOVE WS-CUMULCOM TO PAY-COM(PAY-IDX)                      00703000
+007040     ELSE                                                         00704000
+007050         DISPLAY 'PAYROLL TABLE FULL - EMPLOYEE OMITTED : '       00705000
+007060                 WS-CUR-LNAME                                     00706000
+007070     END-IF                                                       00707000
+007080     EXIT.                                                        00708000
+007090                                                                  00709000
+007100 384-ADD-DEPT-ENTRY.                                              00710000
+007110     IF WS-DEPT-CNT < 30                                          00711000
+007120         ADD 1 TO WS-DEPT-CNT                                     00712000
+007130         SET DPT-IDX TO WS-DEPT-CNT                               00713000
+007140         MOVE WS-CUR-DNAME TO DPT-DNAME(DPT-IDX)                  00714000
+007150         MOVE WS-CUMULCOM TO DPT-COM(DPT-IDX)                     00715000
+007160     ELSE                                                         00716000
+007170         DISPLAY 'DEPARTMENT TABLE FULL - DEPT OMITTED : '        00717000
+007180                 WS-CUR-DNAME                                     00718000
+007190     END-IF                                                       00719000
+007200     EXIT.                                                        00720000
+007210                                                                  00721000
+007220******************************************************************00722000
+007230* PARAGRAPHE POUR ECRIRE LE JOURNAL DES VENTES ET LES TOTAUX DE   00723000
+007240* CONTROLE DE FIN DE TRAITEMENT                                   00724000
+007250******************************************************************00725000
+007260 900-WRITE-REGISTER.                                              00726000
+007270     WRITE ENR-REG FROM L-REG-TITLE                               00727000
+007280     WRITE ENR-REG FROM L-REG-VIDE                                00728000
+007290                                                                  00729000
+007300     MOVE 'EXTRACT RECORDS READ'      TO REGC-LABEL               00730000
+007310     MOVE WS-EXT-READ-CNT             TO REGC-VALUE               00731000
+007320     WRITE ENR-REG FROM L-REG-CNT                                 00732000
+007330                                                                  00733000
+007340     MOVE 'INVOICES PRODUCED'         TO REGC-LABEL               00734000
+007350     MOVE WS-INVOICE-CNT              TO REGC-VALUE               00735000
+007360     WRITE ENR-REG FROM L-REG-CNT                                 00736000
+007370                                                                  00737000
+007380     WRITE ENR-REG FROM L-REG-VIDE                                00738000
+007390                                                                  00739000
+007400     MOVE 'TOTAL REVENUE (SUB TOTAL)' TO REGA-LABEL               00740000
+007410     MOVE WS-GRAND-CUMUL              TO REGA-VALUE               00741000
+007420     WRITE ENR-REG FROM L-REG-AMT                                 00742000
+007430                                                                  00743000
+007440     MOVE 'TOTAL SALES TAX'           TO REGA-LABEL               00744000
+007450     MOVE WS-GRAND-TVA                TO REGA-VALUE               00745000
+007460     WRITE ENR-REG FROM L-REG-AMT                                 00746000
+007470                                                                  00747000
+007480     MOVE 'TOTAL COMMISSION'          TO REGA-LABEL               00748000
+007490     MOVE WS-GRAND-COM                TO REGA-VALUE               00749000
+007500     WRITE ENR-REG FROM L-REG-AMT                                 00750000
+007510                                                                  00751000
+007520     MOVE 'TOTAL INVOICED (TTC)'      TO REGA-LABEL               00752000
+007530     MOVE WS-GRAND-TTC                TO REGA-VALUE               00753000
+007540     WRITE ENR-REG FROM L-REG-AMT                                 00754000
+007550     EXIT.                                                        00755000
+007560                                                                  00756000
+007570******************************************************************00757000
+007580* PARAGRAPHE POUR ECRIRE LE RECORD DE CONTROLE STRUCTURE DE       00758000
+007590* PJPART3B DANS LE FICHIER CTLTOT PARTAGE AVEC PJPART3            00759000
+007600******************************************************************00760000
+007610 905-WRITE-CTLTOT.                                                00761000
+007620     INITIALIZE L-CTL2                                            00762000
+007630     MOVE '2'             TO CTL2-REC-TYPE                        00763000
+007640     MOVE WS-EXT-READ-CNT TO CTL2-EXT-READ                        00764000
+007650     MOVE WS-INVOICE-CNT  TO CTL2-INVOICES                        00765000
+007660     WRITE ENR-CTLTOT FROM L-CTL2                                 00766000
+007670     EXIT.                                                        00767000
+007680                                                                  00768000
+007690******************************************************************00769000
+007700* PARAGRAPHES POUR ECRIRE L EXTRACTION DE PAIE PAR EMPLOYE ET     00770000
+007710* PAR DEPARTEMENT                                                 00771000
+007720******************************************************************00772000
+007730 910-WRITE-PAYROLL.                                               00773000
+007740     PERFORM 912-WRITE-PAYROLL-ENTRY                              00774000
+007750        VARYING PAY-IDX FROM 1 BY 1 UNTIL PAY-IDX > WS-PAYROLL-CNT00775000
+007760     PERFORM 914-WRITE-DEPT-ENTRY                                 00776000
+007770        VARYING DPT-IDX FROM 1 BY 1 UNTIL DPT-IDX > WS-DEPT-CNT   00777000
+007780     EXIT.                                                        00778000
+007790                                                                  00779000
+007800 912-WRITE-PAYROLL-ENTRY.                                         00780000
+007810     INITIALIZE L-PAYROLL                                         00781000
+007820     MOVE 'E'                TO PAY-REC-TYPE                      00782000
+007830     MOVE PAY-E-NO(PAY-IDX)  TO PAY-EMPNO-OUT                     00783000
+007840     MOVE PAY-LNAME(PAY-IDX)  TO PAY-NAME1                        00784000
+007850     MOVE PAY-FNAME(PAY-IDX)  TO PAY-NAME2                        00785000
+007860     MOVE PAY-DEPT(PAY-IDX)   TO PAY-DEPT-OUT                     00786000
+007870     MOVE PAY-COM(PAY-IDX)    TO PAY-AMOUNT                       00787000
+007880     WRITE ENR-PAYROLL FROM L-PAYROLL                             00788000
+007890     EXIT.                                                        00789000
+007900                                                                  00790000
+007910 914-WRITE-DEPT-ENTRY.                                            00791000
+007920     INITIALIZE L-PAYROLL                                         00792000
+007930     MOVE 'D'                TO PAY-REC-TYPE                      00793000
+007940     MOVE DPT-DNAME(DPT-IDX)  TO PAY-NAME1                        00794000
+007950     MOVE DPT-COM(DPT-IDX)    TO PAY-AMOUNT                       00795000
+007960     WRITE ENR-PAYROLL FROM L-PAYROLL                             00796000
+007970     EXIT.                                                        00797000
+007980                                                                  00798000
+007990******************************************************************00799000
+008000* PARAGRAPHE POUR LE CAS OU UNE ANOMALIE EST DETECTER DE METTRE   00800000
+008010* FIN AU PROGRAMME EN EFFECTUANT UNE DIVISION PAR ZERO            00801000
+008020******************************************************************00802000
+008030 ABEND-PROG.                                                      00803000
+008040     DISPLAY 'ABEND-PROG !'                                       00804000
+008050     COMPUTE WS-ANO = 1 / WS-ANO.                                 00805000
