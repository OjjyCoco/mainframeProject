@@ -0,0 +1,90 @@
+//PJBILL   JOB (ACCTNO),'DAILY BILLING RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-----------------------------------------------------------------
+//* DAILY BILLING RUN-STREAM.
+//*
+//* STEP010 RUNS PJPART3, WHICH EXTRACTS ORDERS FOR THE DATE RANGE
+//* GIVEN ON SYSIN INTO A NEW GENERATION OF THE EXTRACT GDG, ALONG
+//* WITH ITS REJECT/EXCEPTION LOGS, CHECKPOINT FILE AND CONTROL
+//* TOTALS.
+//*
+//* STEP020 RUNS PJPART3B AGAINST THAT SAME GENERATION TO PRODUCE
+//* THE PRINTED FACTURE, THE AR POSTING FEED, THE PAYROLL EXTRACT
+//* AND THE DAILY SALES REGISTER. IT ONLY RUNS IF STEP010 ENDED
+//* WITH CONDITION CODE ZERO -- A NON-ZERO RETURN CODE FROM THE
+//* EXTRACT STEP (INCLUDING THE DELIBERATE ABEND IN 900-ABEND-PROG)
+//* MUST NOT BE FOLLOWED BY AN INVOICE RUN AGAINST A STALE OR
+//* PARTIAL EXTRACT.
+//*
+//* RUNGEN/RUNDSP CONTROL WHICH EXTRACT/REJECTS/EXCEPTS/CTLTOT
+//* GENERATION STEP010 WRITES TO. A NORMAL DAILY RUN USES A BRAND
+//* NEW GENERATION (RUNGEN=+1, RUNDSP=NEW). IF STEP010 ABENDS AND
+//* THE CHECKPOINT FILE SHOWS A PARTIAL EXTRACT, RESUBMIT THIS JOB
+//* WITH THESE TWO CARDS CHANGED TO RUNGEN=0 / RUNDSP=MOD SO THE
+//* RESTART RUN EXTENDS THE SAME GENERATION PJPART3'S CHECKPOINT
+//* LOGIC IS RESUMING RATHER THAN ABANDONING IT IN A FRESH, EMPTY
+//* ONE. ONLY A CLEAN FULL RUN (RUNGEN=+1) SHOULD ROLL THE GDG.
+//*
+//* THE THIRD SYSIN CARD IS THE RESTART SWITCH. IT MUST BE 'N' FOR
+//* A NORMAL RUN -- PJPART3 THEN CLEARS CKPTFILE BEFORE PROCESSING
+//* SO A CHECKPOINT LEFT BY A PRIOR, SUCCESSFULLY COMPLETED RUN CAN
+//* NEVER BE MISTAKEN FOR ONE TO RESUME FROM. SET IT TO 'Y' ONLY
+//* WHEN RESUBMITTING AFTER AN ABEND, TOGETHER WITH RUNGEN=0 AND
+//* RUNDSP=MOD ABOVE, SO PJPART3 PICKS UP AT THE LAST CHECKPOINTED
+//* O_NO INSTEAD OF REPROCESSING THE WHOLE DATE RANGE.
+//*-----------------------------------------------------------------
+//         SET RUNGEN=+1
+//         SET RUNDSP=NEW
+//STEP010  EXEC PGM=PJPART3
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SYSIN    DD *
+2026-08-01
+2026-08-07
+N
+/*
+//EXTRACT  DD DSN=API5.BILLING.EXTRACT(&RUNGEN),
+//            DISP=(&RUNDSP,CATLG,CATLG),
+//            SPACE=(CYL,(20,20),RLSE),
+//            DCB=(RECFM=FB,LRECL=280,BLKSIZE=0)
+//REJECTS  DD DSN=API5.BILLING.REJECTS(&RUNGEN),
+//            DISP=(&RUNDSP,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=31,BLKSIZE=0)
+//EXCEPTS  DD DSN=API5.BILLING.EXCEPTS(&RUNGEN),
+//            DISP=(&RUNDSP,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//CKPTFILE DD DSN=API5.BILLING.CKPTFILE,
+//            DISP=SHR
+//CTLTOT   DD DSN=API5.BILLING.CTLTOT(&RUNGEN),
+//            DISP=(&RUNDSP,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=41,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*-----------------------------------------------------------------
+//STEP020  EXEC PGM=PJPART3B,COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//EXTRACT  DD DSN=API5.BILLING.EXTRACT(0),
+//            DISP=SHR
+//FACTURE  DD DSN=API5.BILLING.FACTURE(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(20,20),RLSE),
+//            DCB=(RECFM=FB,LRECL=101,BLKSIZE=0)
+//INVEXTR  DD DSN=API5.BILLING.INVEXTR(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=147,BLKSIZE=0)
+//PAYROLL  DD DSN=API5.BILLING.PAYROLL(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=73,BLKSIZE=0)
+//REGISTER DD DSN=API5.BILLING.REGISTER(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//CTLTOT   DD DSN=API5.BILLING.CTLTOT(0),
+//            DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
