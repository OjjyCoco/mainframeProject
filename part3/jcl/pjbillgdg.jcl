@@ -0,0 +1,58 @@
+//PJBILGDG JOB (ACCTNO),'DEFINE BILLING GDG BASES',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* ONE-TIME SETUP: DEFINE THE GENERATION DATA GROUP BASES USED BY
+//* PJBILL. RUN ONCE BEFORE THE FIRST DAILY BILLING RUN. EACH GDG
+//* KEEPS THE LAST 14 GENERATIONS SO A PRIOR RUN'S EXTRACT OR
+//* FACTURE CAN BE RETRIEVED FOR A REPRINT OR A TRACEBACK WITHOUT
+//* HAVING TO REGENERATE IT FROM ORDERS/ITEMS, WHICH MAY HAVE
+//* SINCE CHANGED.
+//*-----------------------------------------------------------------
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(API5.BILLING.EXTRACT)  -
+              LIMIT(14)                   -
+              NOEMPTY                     -
+              SCRATCH)
+  DEFINE GDG (NAME(API5.BILLING.FACTURE)  -
+              LIMIT(14)                   -
+              NOEMPTY                     -
+              SCRATCH)
+  DEFINE GDG (NAME(API5.BILLING.INVEXTR)  -
+              LIMIT(14)                   -
+              NOEMPTY                     -
+              SCRATCH)
+  DEFINE GDG (NAME(API5.BILLING.PAYROLL)  -
+              LIMIT(14)                   -
+              NOEMPTY                     -
+              SCRATCH)
+  DEFINE GDG (NAME(API5.BILLING.REGISTER) -
+              LIMIT(14)                   -
+              NOEMPTY                     -
+              SCRATCH)
+  DEFINE GDG (NAME(API5.BILLING.REJECTS)  -
+              LIMIT(14)                   -
+              NOEMPTY                     -
+              SCRATCH)
+  DEFINE GDG (NAME(API5.BILLING.EXCEPTS)  -
+              LIMIT(14)                   -
+              NOEMPTY                     -
+              SCRATCH)
+  DEFINE GDG (NAME(API5.BILLING.CTLTOT)   -
+              LIMIT(14)                   -
+              NOEMPTY                     -
+              SCRATCH)
+/*
+//*-----------------------------------------------------------------
+//* ONE-TIME SETUP: ALLOCATE THE CHECKPOINT FILE PJPART3 OPENS
+//* EXTEND ON A RESTART. THIS IS A PLAIN, NON-GDG SEQUENTIAL FILE --
+//* PJPART3 OWNS ITS CONTENT ACROSS RUNS, SO IT IS NOT ROLLED LIKE
+//* THE GDGs ABOVE.
+//*-----------------------------------------------------------------
+//STEP020  EXEC PGM=IEFBR14
+//CKPTFILE DD DSN=API5.BILLING.CKPTFILE,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=3,BLKSIZE=0)
+//
