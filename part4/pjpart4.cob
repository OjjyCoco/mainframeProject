@@ -0,0 +1,566 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000110 PROGRAM-ID.          PJPART4.                                    00011000
+000120 AUTHOR.              GAYLORD.                                    00012000
+000130 INSTALLATION.        AJC.                                        00013000
+000140 DATE-WRITTEN.        08/08/2026.                                 00014000
+000150 DATE-COMPILED.                                                   00015000
+000160 SECURITY.            COMMENTAIRES.                               00016000
+000170                                                                  00017000
+000180******************************************************************00018000
+000190* MODIFICATION HISTORY                                           *00019000
+000200* 08/08/2026 GAY  INITIAL VERSION - PART MASTER MAINTENANCE      *00020000
+000210*                  (ADD/INQUIRE/UPDATE/DELETE) ON MAP1PA,        *00021000
+000220*                  COLOR/WEIGHT EDITS, DUPLICATE-CODE CHECK,     *00022000
+000230*                  AUDIT TRAIL                                   *00023000
+000240******************************************************************00024000
+000250                                                                  00025000
+000260 DATA DIVISION.                                                   00026000
+000270 WORKING-STORAGE SECTION.                                         00027000
+000271******************************************************************00027100
+000272* STANDARD CICS AID-KEY CONSTANTS (DFHCLEAR, DFHENTER, DFHPFN)   *00027200
+000273******************************************************************00027300
+000274     COPY DFHAID.                                                 00027400
+000280******************************************************************00028000
+000290* PROGRAM SWITCHES AND WORK FIELDS                               *00029000
+000300******************************************************************00030000
+000310 77 WS-RESP           PIC S9(8) COMP.                             00031000
+000320 77 WS-DUMMY-COMM     PIC X VALUE 'Y'.                            00032000
+000330 77 WS-EDIT-OK        PIC X VALUE 'Y'.                            00033000
+000340    88 EDIT-OK             VALUE 'Y'.                             00034000
+000350    88 EDIT-FAILED         VALUE 'N'.                             00035000
+000360 77 WS-WEIPA-EDIT     PIC 999.99.                                 00036000
+000370 77 WS-WEIGHT-NUM     PIC 9(3)V99.                                00037000
+000380 77 WS-WEIGHT-MIN     PIC 9(3)V99 VALUE 0.01.                     00038000
+000390 77 WS-WEIGHT-MAX     PIC 9(3)V99 VALUE 500.00.                   00039000
+000400 77 WS-USCORE-CNT     PIC 9(2) VALUE ZERO.                        00040000
+000410 77 WS-ABS-TIME       PIC S9(15) COMP-3.                          00041000
+000420 77 WS-AUD-DATE       PIC X(8).                                   00042000
+000430 77 WS-AUD-TIME       PIC X(8).                                   00043000
+000440                                                                  00044000
+000450******************************************************************00045000
+000460* APPROVED COLOR-CODE TABLE FOR COLPA EDIT                       *00046000
+000470******************************************************************00047000
+000480 01 COLOR-TABLE-DATA.                                             00048000
+000490    05 FILLER PIC X(20) VALUE 'RED                 '.             00049000
+000500    05 FILLER PIC X(20) VALUE 'BLUE                '.             00050000
+000510    05 FILLER PIC X(20) VALUE 'GREEN               '.             00051000
+000520    05 FILLER PIC X(20) VALUE 'YELLOW              '.             00052000
+000530    05 FILLER PIC X(20) VALUE 'BLACK               '.             00053000
+000540    05 FILLER PIC X(20) VALUE 'WHITE               '.             00054000
+000550    05 FILLER PIC X(20) VALUE 'GREY                '.             00055000
+000560    05 FILLER PIC X(20) VALUE 'ORANGE              '.             00056000
+000570 01 COLOR-TABLE REDEFINES COLOR-TABLE-DATA.                       00057000
+000580    05 COLOR-ENTRY OCCURS 8 TIMES                                 00058000
+000590          INDEXED BY COLOR-IDX.                                   00059000
+000600       10 COLOR-NAME      PIC X(20).                              00060000
+000610                                                                  00061000
+000620******************************************************************00062000
+000630* PART MASTER RECORD (KEYED BY PART-CODE ON FILE PARTS)          *00063000
+000640******************************************************************00064000
+000650 01 PART-RECORD.                                                  00065000
+000660    05 PART-CODE         PIC X(2).                                00066000
+000670    05 PART-NAME         PIC X(30).                               00067000
+000680    05 PART-COLOR        PIC X(20).                               00068000
+000690    05 PART-WEIGHT       PIC 9(3)V99.                             00069000
+000700    05 PART-CITY         PIC X(20).                               00070000
+000710                                                                  00071000
+000720* BEFORE-IMAGE OF THE RECORD FOR UPDATE/DELETE PROCESSING        *00072000
+000730 01 PART-RECORD-OLD.                                              00073000
+000740    05 PART-CODE-OLD     PIC X(2).                                00074000
+000750    05 PART-NAME-OLD     PIC X(30).                               00075000
+000760    05 PART-COLOR-OLD    PIC X(20).                               00076000
+000770    05 PART-WEIGHT-OLD   PIC 9(3)V99.                             00077000
+000780    05 PART-CITY-OLD     PIC X(20).                               00078000
+000790                                                                  00079000
+000800******************************************************************00080000
+000810* AUDIT TRAIL RECORD - ONE PER FIELD CHANGED, WRITTEN TO         *00081000
+000820* TRANSIENT DATA QUEUE PAAU                                      *00082000
+000830******************************************************************00083000
+000840 01 AUDIT-RECORD.                                                 00084000
+000850    05 AUD-TIMESTAMP     PIC X(16).                               00085000
+000860    05 AUD-USERID        PIC X(8).                                00086000
+000870    05 AUD-CODEPA        PIC X(2).                                00087000
+000880    05 AUD-ACTION        PIC X(6).                                00088000
+000890    05 AUD-FIELD         PIC X(6).                                00089000
+000900    05 AUD-BEFORE        PIC X(30).                               00090000
+000910    05 AUD-AFTER         PIC X(30).                               00091000
+000920                                                                  00092000
+000930******************************************************************00093000
+000940* SYMBOLIC MAP FOR MS1PA/MAP1PA (HAND-MAINTAINED)                *00094000
+000950******************************************************************00095000
+000960 01 MAP1PAI.                                                      00096000
+000970    02 FILLER            PIC X(12).                               00097000
+000980    02 DATEJL       PIC S9(4) COMP.                               00098000
+000990    02 DATEJF       PIC X.                                        00099000
+001000    02 FILLER REDEFINES DATEJF.                                   00100000
+001010       03 DATEJA    PIC X.                                        00101000
+001020    02 DATEJI       PIC X(8).                                     00102000
+001030    02 LIBMAPL      PIC S9(4) COMP.                               00103000
+001040    02 LIBMAPF      PIC X.                                        00104000
+001050    02 FILLER REDEFINES LIBMAPF.                                  00105000
+001060       03 LIBMAPA   PIC X.                                        00106000
+001070    02 LIBMAPI      PIC X(24).                                    00107000
+001080    02 HEUREL       PIC S9(4) COMP.                               00108000
+001090    02 HEUREF       PIC X.                                        00109000
+001100    02 FILLER REDEFINES HEUREF.                                   00110000
+001110       03 HEUREA    PIC X.                                        00111000
+001120    02 HEUREI       PIC X(8).                                     00112000
+001130    02 CODEPAL      PIC S9(4) COMP.                               00113000
+001140    02 CODEPAF      PIC X.                                        00114000
+001150    02 FILLER REDEFINES CODEPAF.                                  00115000
+001160       03 CODEPAA   PIC X.                                        00116000
+001170    02 CODEPAI      PIC X(2).                                     00117000
+001180    02 NOMPAL       PIC S9(4) COMP.                               00118000
+001190    02 NOMPAF       PIC X.                                        00119000
+001200    02 FILLER REDEFINES NOMPAF.                                   00120000
+001210       03 NOMPAA    PIC X.                                        00121000
+001220    02 NOMPAI       PIC X(30).                                    00122000
+001230    02 COLPAL       PIC S9(4) COMP.                               00123000
+001240    02 COLPAF       PIC X.                                        00124000
+001250    02 FILLER REDEFINES COLPAF.                                   00125000
+001260       03 COLPAA    PIC X.                                        00126000
+001270    02 COLPAI       PIC X(20).                                    00127000
+001280    02 WEIPAL       PIC S9(4) COMP.                               00128000
+001290    02 WEIPAF       PIC X.                                        00129000
+001300    02 FILLER REDEFINES WEIPAF.                                   00130000
+001310       03 WEIPAA    PIC X.                                        00131000
+001320    02 WEIPAI       PIC X(6).                                     00132000
+001330    02 CITYPAL      PIC S9(4) COMP.                               00133000
+001340    02 CITYPAF      PIC X.                                        00134000
+001350    02 FILLER REDEFINES CITYPAF.                                  00135000
+001360       03 CITYPAA   PIC X.                                        00136000
+001370    02 CITYPAI      PIC X(20).                                    00137000
+001380    02 MESS1L       PIC S9(4) COMP.                               00138000
+001390    02 MESS1F       PIC X.                                        00139000
+001400    02 FILLER REDEFINES MESS1F.                                   00140000
+001410       03 MESS1A    PIC X.                                        00141000
+001420    02 MESS1I       PIC X(55).                                    00142000
+001430    02 MESS2L       PIC S9(4) COMP.                               00143000
+001440    02 MESS2F       PIC X.                                        00144000
+001450    02 FILLER REDEFINES MESS2F.                                   00145000
+001460       03 MESS2A    PIC X.                                        00146000
+001470    02 MESS2I       PIC X(56).                                    00147000
+001480                                                                  00148000
+001490 LINKAGE SECTION.                                                 00149000
+001500 01 DFHCOMMAREA       PIC X(1).                                   00150000
+001510                                                                  00151000
+001520******************************************************************00152000
+001530* MAINLINE                                                       *00153000
+001540******************************************************************00154000
+001550 PROCEDURE DIVISION.                                              00155000
+001560     PERFORM 100-INITIALIZE.                                      00156000
+001570     PERFORM 200-PROCESS-SCREEN.                                  00157000
+001580     GOBACK.                                                      00158000
+001590                                                                  00159000
+001600******************************************************************00160000
+001610* 100-INITIALIZE -- CLEAR THE SYMBOLIC MAP AND MESSAGE LINES     *00161000
+001620******************************************************************00162000
+001630 100-INITIALIZE.                                                  00163000
+001640     MOVE LOW-VALUES TO MAP1PAI.                                  00164000
+001650     MOVE SPACES TO MESS1I.                                       00165000
+001660     MOVE SPACES TO MESS2I.                                       00166000
+001670     EXIT.                                                        00167000
+001680                                                                  00168000
+001690******************************************************************00169000
+001700* 200-PROCESS-SCREEN -- FIRST ENTRY SHOWS A BLANK SCREEN,        *00170000
+001710* A CONTINUATION ENTRY (EIBCALEN NOT ZERO) RECEIVES AND          *00171000
+001720* DISPATCHES ON THE KEY THE OPERATOR PRESSED                     *00172000
+001730******************************************************************00173000
+001740 200-PROCESS-SCREEN.                                              00174000
+001750     IF EIBCALEN = 0                                              00175000
+001760         PERFORM 210-SEND-INITIAL-MAP                             00176000
+001770     ELSE                                                         00177000
+001780         PERFORM 220-RECEIVE-AND-DISPATCH                         00178000
+001790     END-IF                                                       00179000
+001800     EXIT.                                                        00180000
+001810                                                                  00181000
+001820 210-SEND-INITIAL-MAP.                                            00182000
+001830     EXEC CICS SEND MAP('MAP1PA')                                 00183000
+001840          MAPSET('MS1PA')                                         00184000
+001850          MAPONLY                                                 00185000
+001860          ERASE                                                   00186000
+001870     END-EXEC                                                     00187000
+001880     EXEC CICS RETURN TRANSID('PJ4M')                             00188000
+001890          COMMAREA(WS-DUMMY-COMM)                                 00189000
+001900          LENGTH(1)                                               00190000
+001910     END-EXEC                                                     00191000
+001920     EXIT.                                                        00192000
+001930                                                                  00193000
+001940******************************************************************00194000
+001950* 220-RECEIVE-AND-DISPATCH -- ENTER ADDS, PF5 INQUIRES,          *00195000
+001960* PF6 UPDATES, PF9 DELETES, CLEAR ENDS THE CONVERSATION          *00196000
+001970******************************************************************00197000
+001980 220-RECEIVE-AND-DISPATCH.                                        00198000
+001990     EXEC CICS RECEIVE MAP('MAP1PA')                              00199000
+002000          MAPSET('MS1PA')                                         00200000
+002010          INTO(MAP1PAI)                                           00201000
+002020          RESP(WS-RESP)                                           00202000
+002030     END-EXEC                                                     00203000
+002040     PERFORM 225-STRIP-UNDERSCORES                                00204000
+002050     EVALUATE EIBAID                                              00205000
+002060         WHEN DFHCLEAR                                            00206000
+002070             PERFORM 230-EXIT-TRANS                               00207000
+002080         WHEN DFHENTER                                            00208000
+002090             PERFORM 300-ADD-PART                                 00209000
+002100         WHEN DFHPF5                                              00210000
+002110             PERFORM 400-INQUIRE-PART                             00211000
+002120         WHEN DFHPF6                                              00212000
+002130             PERFORM 500-UPDATE-PART                              00213000
+002140         WHEN DFHPF9                                              00214000
+002150             PERFORM 600-DELETE-PART                              00215000
+002160         WHEN OTHER                                               00216000
+002170             MOVE                                                 00217000
+002180              'INVALID KEY - ENTER/PF5/PF6/PF9/CLEAR ONLY'        00218000
+002190                 TO MESS1I                                        00219000
+002200     END-EVALUATE                                                 00220000
+002210     IF EIBAID NOT = DFHCLEAR                                     00221000
+002220         PERFORM 900-SEND-MAP-DATAONLY                            00222000
+002230         EXEC CICS RETURN TRANSID('PJ4M')                         00223000
+002240              COMMAREA(WS-DUMMY-COMM)                             00224000
+002250              LENGTH(1)                                           00225000
+002260         END-EXEC                                                 00226000
+002270     END-IF                                                       00227000
+002280     EXIT.                                                        00228000
+002290                                                                  00229000
+002300******************************************************************00230000
+002310* 225-STRIP-UNDERSCORES -- MUSTENTER FIELDS DISPLAY WITH AN      *00231000
+002320* UNDERSCORE FILL CHARACTER; ANY POSITION THE OPERATOR DID       *00232000
+002330* NOT TYPE OVER COMES BACK AS '_' RATHER THAN SPACE              *00233000
+002340******************************************************************00234000
+002350 225-STRIP-UNDERSCORES.                                           00235000
+002360     INSPECT CODEPAI REPLACING TRAILING '_' BY SPACE              00236000
+002370     INSPECT NOMPAI  REPLACING TRAILING '_' BY SPACE              00237000
+002380     INSPECT COLPAI  REPLACING TRAILING '_' BY SPACE              00238000
+002390*    WEIPAI IS NUMERIC-EDITED AND IS VALIDATED SEPARATELY IN      00239000
+002400*    310-EDIT-FIELDS, SO IT IS EXCLUDED FROM THE BLANKET STRIP    00240000
+002410*    HERE TO AVOID LEAVING NON-DIGIT FILL BYTES IN A NUMERIC MOVE 00241000
+002420     INSPECT CITYPAI REPLACING TRAILING '_' BY SPACE              00242000
+002430     EXIT.                                                        00243000
+002440                                                                  00244000
+002450 230-EXIT-TRANS.                                                  00245000
+002460     EXEC CICS SEND CONTROL ERASE END-EXEC                        00246000
+002470     EXEC CICS RETURN END-EXEC                                    00247000
+002480     EXIT.                                                        00248000
+002490                                                                  00249000
+002500******************************************************************00250000
+002510* 300-ADD-PART -- VALIDATE, CHECK FOR A DUPLICATE CODE, THEN     *00251000
+002520* ADD THE PART AND AUDIT THE ADD                                 *00252000
+002530******************************************************************00253000
+002540 300-ADD-PART.                                                    00254000
+002550     PERFORM 310-EDIT-FIELDS                                      00255000
+002560     IF EDIT-OK                                                   00256000
+002570         PERFORM 320-CHECK-DUPLICATE                              00257000
+002580     END-IF                                                       00258000
+002590     IF EDIT-OK                                                   00259000
+002600         PERFORM 330-WRITE-PART                                   00260000
+002601         IF EDIT-OK                                               00260100
+002602             PERFORM 810-AUDIT-ADD                                00260200
+002603             MOVE 'PART ADDED SUCCESSFULLY' TO MESS1I             00260300
+002604         END-IF                                                   00260400
+002630     END-IF                                                       00263000
+002640     EXIT.                                                        00264000
+002650                                                                  00265000
+002660******************************************************************00266000
+002670* 310-EDIT-FIELDS -- COLPA MUST BE ON THE APPROVED COLOR         *00267000
+002680* LIST, WEIPA MUST FALL WITHIN A SANE WEIGHT RANGE               *00268000
+002690******************************************************************00269000
+002700 310-EDIT-FIELDS.                                                 00270000
+002710     MOVE 'Y' TO WS-EDIT-OK                                       00271000
+002720     MOVE SPACES TO MESS1I                                        00272000
+002730     MOVE SPACES TO MESS2I                                        00273000
+002740     SET COLOR-IDX TO 1                                           00274000
+002750     SEARCH COLOR-ENTRY                                           00275000
+002760         AT END                                                   00276000
+002770             MOVE 'N' TO WS-EDIT-OK                               00277000
+002780             MOVE                                                 00278000
+002790              'INVALID COLOR - SEE APPROVED LIST BELOW'           00279000
+002800                 TO MESS1I                                        00280000
+002810             MOVE                                                 00281000
+002820              'RED BLUE GREEN YELLOW BLACK WHITE GREY ORANGE'     00282000
+002830                 TO MESS2I                                        00283000
+002840         WHEN COLOR-NAME(COLOR-IDX) = COLPAI                      00284000
+002850             CONTINUE                                             00285000
+002860     END-SEARCH                                                   00286000
+002870     MOVE ZERO TO WS-USCORE-CNT                                   00287000
+002880     INSPECT WEIPAI TALLYING WS-USCORE-CNT FOR ALL '_'            00288000
+002890     IF WS-USCORE-CNT NOT = ZERO                                  00289000
+002900         MOVE 'N' TO WS-EDIT-OK                                   00290000
+002910         MOVE                                                     00291000
+002920          'WEIGHT NOT FULLY ENTERED (FORMAT 999.99)'              00292000
+002930             TO MESS1I                                            00293000
+002940     ELSE                                                         00294000
+002950         IF WEIPAI(4:1) NOT = '.'                                 00295000
+002960         OR WEIPAI(1:3) NOT NUMERIC                               00296000
+002970         OR WEIPAI(5:2) NOT NUMERIC                               00297000
+002980             MOVE 'N' TO WS-EDIT-OK                               00298000
+002990             MOVE                                                 00299000
+003000              'INVALID WEIGHT FORMAT (EXPECTED 999.99)'           00300000
+003010                 TO MESS1I                                        00301000
+003020         ELSE                                                     00302000
+003030             MOVE WEIPAI TO WS-WEIPA-EDIT                         00303000
+003040             MOVE WS-WEIPA-EDIT TO WS-WEIGHT-NUM                  00304000
+003050             IF EDIT-OK                                           00305000
+003060                 IF WS-WEIGHT-NUM < WS-WEIGHT-MIN                 00306000
+003070                 OR WS-WEIGHT-NUM > WS-WEIGHT-MAX                 00307000
+003080                     MOVE 'N' TO WS-EDIT-OK                       00308000
+003090                     MOVE                                         00309000
+003100                      'WEIGHT OUT OF RANGE (000.01 - 500.00)'     00310000
+003110                         TO MESS1I                                00311000
+003120                 END-IF                                           00312000
+003130             END-IF                                               00313000
+003140         END-IF                                                   00314000
+003150     END-IF                                                       00315000
+003160     EXIT.                                                        00316000
+003170                                                                  00317000
+003180 320-CHECK-DUPLICATE.                                             00318000
+003190     EXEC CICS READ FILE('PARTS')                                 00319000
+003200          INTO(PART-RECORD)                                       00320000
+003210          RIDFLD(CODEPAI)                                         00321000
+003220          RESP(WS-RESP)                                           00322000
+003230     END-EXEC                                                     00323000
+003240     IF WS-RESP = DFHRESP(NORMAL)                                 00324000
+003250         MOVE 'N' TO WS-EDIT-OK                                   00325000
+003260         MOVE 'PART CODE ALREADY IN USE' TO MESS1I                00326000
+003270     END-IF                                                       00327000
+003280     EXIT.                                                        00328000
+003290                                                                  00329000
+003300 330-WRITE-PART.                                                  00330000
+003310     MOVE CODEPAI       TO PART-CODE                              00331000
+003320     MOVE NOMPAI        TO PART-NAME                              00332000
+003330     MOVE COLPAI        TO PART-COLOR                             00333000
+003340     MOVE WS-WEIGHT-NUM TO PART-WEIGHT                            00334000
+003350     MOVE CITYPAI       TO PART-CITY                              00335000
+003360     EXEC CICS WRITE FILE('PARTS')                                00336000
+003370          FROM(PART-RECORD)                                       00337000
+003380          RIDFLD(CODEPAI)                                         00338000
+003385          RESP(WS-RESP)                                           00338500
+003390     END-EXEC                                                     00339000
+003395     IF WS-RESP NOT = DFHRESP(NORMAL)                             00339500
+003396         MOVE 'N' TO WS-EDIT-OK                                   00339600
+003397         MOVE 'PART CODE ALREADY IN USE' TO MESS1I                00339700
+003398     END-IF                                                       00339800
+003400     EXIT.                                                        00340000
+003410                                                                  00341000
+003420******************************************************************00342000
+003430* 400-INQUIRE-PART -- LOOK UP CODEPA AND RE-DISPLAY THE          *00343000
+003440* PART ON FILE                                                   *00344000
+003450******************************************************************00345000
+003460 400-INQUIRE-PART.                                                00346000
+003470     EXEC CICS READ FILE('PARTS')                                 00347000
+003480          INTO(PART-RECORD)                                       00348000
+003490          RIDFLD(CODEPAI)                                         00349000
+003500          RESP(WS-RESP)                                           00350000
+003510     END-EXEC                                                     00351000
+003520     IF WS-RESP = DFHRESP(NORMAL)                                 00352000
+003530         MOVE PART-NAME     TO NOMPAI                             00353000
+003540         MOVE PART-COLOR    TO COLPAI                             00354000
+003550         MOVE PART-WEIGHT   TO WS-WEIPA-EDIT                      00355000
+003560         MOVE WS-WEIPA-EDIT TO WEIPAI                             00356000
+003570         MOVE PART-CITY     TO CITYPAI                            00357000
+003580         MOVE 'PART FOUND' TO MESS1I                              00358000
+003590     ELSE                                                         00359000
+003600         MOVE 'PART NOT ON FILE' TO MESS1I                        00360000
+003610     END-IF                                                       00361000
+003620     EXIT.                                                        00362000
+003630                                                                  00363000
+003640******************************************************************00364000
+003650* 500-UPDATE-PART -- RE-EDIT THE SCREEN VALUES, THEN REWRITE     *00365000
+003660* ONLY IF THE PART IS STILL ON FILE, AUDITING WHAT CHANGED       *00366000
+003670******************************************************************00367000
+003680 500-UPDATE-PART.                                                 00368000
+003690     PERFORM 310-EDIT-FIELDS                                      00369000
+003700     IF EDIT-OK                                                   00370000
+003710         EXEC CICS READ FILE('PARTS')                             00371000
+003720              INTO(PART-RECORD-OLD)                               00372000
+003730              RIDFLD(CODEPAI)                                     00373000
+003740              UPDATE                                              00374000
+003750              RESP(WS-RESP)                                       00375000
+003760         END-EXEC                                                 00376000
+003770         IF WS-RESP = DFHRESP(NORMAL)                             00377000
+003780             MOVE CODEPAI       TO PART-CODE                      00378000
+003790             MOVE NOMPAI        TO PART-NAME                      00379000
+003800             MOVE COLPAI        TO PART-COLOR                     00380000
+003810             MOVE WS-WEIGHT-NUM TO PART-WEIGHT                    00381000
+003820             MOVE CITYPAI       TO PART-CITY                      00382000
+003830             EXEC CICS REWRITE FILE('PARTS')                      00383000
+003840                  FROM(PART-RECORD)                               00384000
+003845                  RESP(WS-RESP)                                   00384500
+003850             END-EXEC                                             00385000
+003855             IF WS-RESP = DFHRESP(NORMAL)                         00385500
+003856                 PERFORM 820-AUDIT-UPDATE                         00385600
+003857                 MOVE 'PART UPDATED SUCCESSFULLY' TO MESS1I       00385700
+003858             ELSE                                                 00385800
+003859                 MOVE 'UPDATE FAILED - PLEASE RETRY' TO MESS1I    00385900
+003862             END-IF                                               00386200
+003864         ELSE                                                     00386400
+003866             MOVE 'PART NOT ON FILE' TO MESS1I                    00386600
+003868         END-IF                                                   00386800
+003910     END-IF                                                       00391000
+003920     EXIT.                                                        00392000
+003930                                                                  00393000
+003940******************************************************************00394000
+003950* 600-DELETE-PART -- REMOVE THE PART IDENTIFIED BY CODEPA        *00395000
+003960******************************************************************00396000
+003970 600-DELETE-PART.                                                 00397000
+003980     EXEC CICS READ FILE('PARTS')                                 00398000
+003990          INTO(PART-RECORD-OLD)                                   00399000
+004000          RIDFLD(CODEPAI)                                         00400000
+004010          UPDATE                                                  00401000
+004020          RESP(WS-RESP)                                           00402000
+004030     END-EXEC                                                     00403000
+004040     IF WS-RESP = DFHRESP(NORMAL)                                 00404000
+004050         EXEC CICS DELETE FILE('PARTS')                           00405000
+004060              RIDFLD(CODEPAI)                                     00406000
+004065              RESP(WS-RESP)                                       00406500
+004070         END-EXEC                                                 00407000
+004075         IF WS-RESP = DFHRESP(NORMAL)                             00407500
+004076             PERFORM 830-AUDIT-DELETE                             00407600
+004077             MOVE 'PART DELETED SUCCESSFULLY' TO MESS1I           00407700
+004078         ELSE                                                     00407800
+004079             MOVE 'DELETE FAILED - PLEASE RETRY' TO MESS1I        00407900
+004082         END-IF                                                   00408200
+004100     ELSE                                                         00410000
+004110         MOVE 'PART NOT ON FILE' TO MESS1I                        00411000
+004120     END-IF                                                       00412000
+004130     EXIT.                                                        00413000
+004140                                                                  00414000
+004150******************************************************************00415000
+004160* 800-GET-AUDIT-STAMP -- CURRENT DATE/TIME AND SIGNED-ON         *00416000
+004170* USER FOR THE AUDIT RECORD ABOUT TO BE WRITTEN                  *00417000
+004180******************************************************************00418000
+004190 800-GET-AUDIT-STAMP.                                             00419000
+004200     EXEC CICS ASKTIME                                            00420000
+004210          ABSTIME(WS-ABS-TIME)                                    00421000
+004220     END-EXEC                                                     00422000
+004230     EXEC CICS FORMATTIME                                         00423000
+004240          ABSTIME(WS-ABS-TIME)                                    00424000
+004250          YYYYMMDD(WS-AUD-DATE)                                   00425000
+004260          TIME(WS-AUD-TIME)                                       00426000
+004265          TIMESEP                                                 00426500
+004270     END-EXEC                                                     00427000
+004280     MOVE WS-AUD-DATE TO AUD-TIMESTAMP(1:8)                       00428000
+004290     MOVE WS-AUD-TIME TO AUD-TIMESTAMP(9:8)                       00429000
+004300     EXEC CICS ASSIGN                                             00430000
+004310          USERID(AUD-USERID)                                      00431000
+004320     END-EXEC                                                     00432000
+004330     EXIT.                                                        00433000
+004340                                                                  00434000
+004350******************************************************************00435000
+004360* 810-AUDIT-ADD -- ONE AUDIT RECORD PER FIELD SET BY THE ADD     *00436000
+004370******************************************************************00437000
+004380 810-AUDIT-ADD.                                                   00438000
+004390     MOVE 'ADD'   TO AUD-ACTION                                   00439000
+004400     MOVE CODEPAI TO AUD-CODEPA                                   00440000
+004410     MOVE 'NOMPA' TO AUD-FIELD                                    00441000
+004420     MOVE SPACES  TO AUD-BEFORE                                   00442000
+004430     MOVE SPACES  TO AUD-AFTER                                    00443000
+004440     MOVE NOMPAI  TO AUD-AFTER                                    00444000
+004450     PERFORM 840-WRITE-AUDIT-REC                                  00445000
+004460     MOVE 'COLPA' TO AUD-FIELD                                    00446000
+004470     MOVE SPACES  TO AUD-AFTER                                    00447000
+004480     MOVE COLPAI  TO AUD-AFTER(1:20)                              00448000
+004490     PERFORM 840-WRITE-AUDIT-REC                                  00449000
+004500     MOVE 'WEIPA' TO AUD-FIELD                                    00450000
+004510     MOVE SPACES  TO AUD-AFTER                                    00451000
+004520     MOVE WS-WEIPA-EDIT TO AUD-AFTER(1:6)                         00452000
+004530     PERFORM 840-WRITE-AUDIT-REC                                  00453000
+004540     MOVE 'CITYPA' TO AUD-FIELD                                   00454000
+004550     MOVE SPACES   TO AUD-AFTER                                   00455000
+004560     MOVE CITYPAI  TO AUD-AFTER                                   00456000
+004570     PERFORM 840-WRITE-AUDIT-REC                                  00457000
+004580     EXIT.                                                        00458000
+004590                                                                  00459000
+004600******************************************************************00460000
+004610* 820-AUDIT-UPDATE -- ONE AUDIT RECORD PER FIELD THAT            *00461000
+004620* ACTUALLY CHANGED, CARRYING THE BEFORE AND AFTER VALUE          *00462000
+004630******************************************************************00463000
+004640 820-AUDIT-UPDATE.                                                00464000
+004650     MOVE 'UPDATE' TO AUD-ACTION                                  00465000
+004660     MOVE CODEPAI   TO AUD-CODEPA                                 00466000
+004670     IF NOMPAI NOT = PART-NAME-OLD                                00467000
+004680         MOVE 'NOMPA'       TO AUD-FIELD                          00468000
+004690         MOVE SPACES        TO AUD-BEFORE                         00469000
+004700         MOVE PART-NAME-OLD TO AUD-BEFORE                         00470000
+004710         MOVE SPACES        TO AUD-AFTER                          00471000
+004720         MOVE NOMPAI        TO AUD-AFTER                          00472000
+004730         PERFORM 840-WRITE-AUDIT-REC                              00473000
+004740     END-IF                                                       00474000
+004750     IF COLPAI NOT = PART-COLOR-OLD                               00475000
+004760         MOVE 'COLPA'        TO AUD-FIELD                         00476000
+004770         MOVE SPACES         TO AUD-BEFORE                        00477000
+004780         MOVE PART-COLOR-OLD TO AUD-BEFORE(1:20)                  00478000
+004790         MOVE SPACES         TO AUD-AFTER                         00479000
+004800         MOVE COLPAI         TO AUD-AFTER(1:20)                   00480000
+004810         PERFORM 840-WRITE-AUDIT-REC                              00481000
+004820     END-IF                                                       00482000
+004830     IF WS-WEIGHT-NUM NOT = PART-WEIGHT-OLD                       00483000
+004840         MOVE 'WEIPA'         TO AUD-FIELD                        00484000
+004850         MOVE SPACES          TO AUD-BEFORE                       00485000
+004860         MOVE PART-WEIGHT-OLD TO WS-WEIPA-EDIT                    00486000
+004870         MOVE WS-WEIPA-EDIT   TO AUD-BEFORE(1:6)                  00487000
+004880         MOVE SPACES          TO AUD-AFTER                        00488000
+004890         MOVE WS-WEIGHT-NUM   TO WS-WEIPA-EDIT                    00489000
+004900         MOVE WS-WEIPA-EDIT   TO AUD-AFTER(1:6)                   00490000
+004910         PERFORM 840-WRITE-AUDIT-REC                              00491000
+004920     END-IF                                                       00492000
+004930     IF CITYPAI NOT = PART-CITY-OLD                               00493000
+004940         MOVE 'CITYPA'      TO AUD-FIELD                          00494000
+004950         MOVE SPACES        TO AUD-BEFORE                         00495000
+004960         MOVE PART-CITY-OLD TO AUD-BEFORE(1:20)                   00496000
+004970         MOVE SPACES        TO AUD-AFTER                          00497000
+004980         MOVE CITYPAI       TO AUD-AFTER(1:20)                    00498000
+004990         PERFORM 840-WRITE-AUDIT-REC                              00499000
+005000     END-IF                                                       00500000
+005010     EXIT.                                                        00501000
+005020                                                                  00502000
+005030******************************************************************00503000
+005040* 830-AUDIT-DELETE -- ONE AUDIT RECORD PER FIELD SHOWING         *00504000
+005050* THE VALUE THAT EXISTED JUST BEFORE THE DELETE                  *00505000
+005060******************************************************************00506000
+005070 830-AUDIT-DELETE.                                                00507000
+005080     MOVE 'DELETE' TO AUD-ACTION                                  00508000
+005090     MOVE CODEPAI   TO AUD-CODEPA                                 00509000
+005100     MOVE 'NOMPA'   TO AUD-FIELD                                  00510000
+005110     MOVE SPACES    TO AUD-BEFORE                                 00511000
+005120     MOVE PART-NAME-OLD TO AUD-BEFORE                             00512000
+005130     MOVE SPACES    TO AUD-AFTER                                  00513000
+005140     PERFORM 840-WRITE-AUDIT-REC                                  00514000
+005150     MOVE 'COLPA'   TO AUD-FIELD                                  00515000
+005160     MOVE SPACES    TO AUD-BEFORE                                 00516000
+005170     MOVE PART-COLOR-OLD TO AUD-BEFORE(1:20)                      00517000
+005180     PERFORM 840-WRITE-AUDIT-REC                                  00518000
+005190     MOVE 'WEIPA'   TO AUD-FIELD                                  00519000
+005200     MOVE SPACES    TO AUD-BEFORE                                 00520000
+005210     MOVE PART-WEIGHT-OLD TO WS-WEIPA-EDIT                        00521000
+005220     MOVE WS-WEIPA-EDIT   TO AUD-BEFORE(1:6)                      00522000
+005230     PERFORM 840-WRITE-AUDIT-REC                                  00523000
+005240     MOVE 'CITYPA'  TO AUD-FIELD                                  00524000
+005250     MOVE SPACES    TO AUD-BEFORE                                 00525000
+005260     MOVE PART-CITY-OLD TO AUD-BEFORE(1:20)                       00526000
+005270     PERFORM 840-WRITE-AUDIT-REC                                  00527000
+005280     EXIT.                                                        00528000
+005290                                                                  00529000
+005300******************************************************************00530000
+005310* 840-WRITE-AUDIT-REC -- STAMP AND QUEUE ONE AUDIT RECORD        *00531000
+005320******************************************************************00532000
+005330 840-WRITE-AUDIT-REC.                                             00533000
+005340     PERFORM 800-GET-AUDIT-STAMP                                  00534000
+005350     EXEC CICS WRITEQ TD                                          00535000
+005360          QUEUE('PAAU')                                           00536000
+005370          FROM(AUDIT-RECORD)                                      00537000
+005380          LENGTH(LENGTH OF AUDIT-RECORD)                          00538000
+005390     END-EXEC                                                     00539000
+005400     EXIT.                                                        00540000
+005410                                                                  00541000
+005420******************************************************************00542000
+005430* 900-SEND-MAP-DATAONLY -- RE-DISPLAY THE SCREEN WITH ANY        *00543000
+005440* UPDATED DATA/MESSAGES, LEAVING ATTRIBUTES AS MAPPED            *00544000
+005450******************************************************************00545000
+005460 900-SEND-MAP-DATAONLY.                                           00546000
+005470     EXEC CICS SEND MAP('MAP1PA')                                 00547000
+005480          MAPSET('MS1PA')                                         00548000
+005490          FROM(MAP1PAI)                                           00549000
+005500          DATAONLY                                                00550000
+005510          CURSOR                                                  00551000
+005520     END-EXEC                                                     00552000
+005530     EXIT.                                                        00553000
