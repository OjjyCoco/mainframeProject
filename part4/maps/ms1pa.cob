@@ -75,11 +75,11 @@ COLPA    DFHMDF POS=(11,30),                                           X
                INITIAL='WEIGHT PART      :',                           X
                ATTRB=ASKIP,COLOR=YELLOW
 WEIPA    DFHMDF POS=(13,30),                                           X
-               LENGTH=2,                                               X
-               INITIAL='__',                                           X
+               LENGTH=06,                                              X
+               INITIAL='______',                                       X
                VALIDN=(MUSTENTER),                                     X
                ATTRB=(UNPROT,IC,FSET)
-         DFHMDF POS=(13,33),                                           X
+         DFHMDF POS=(13,37),                                           X
                LENGTH=00
          DFHMDF POS=(15,10),                                           X
                LENGTH=19,                                              X
@@ -99,8 +99,8 @@ CITYPA   DFHMDF POS=(15,30),                                           X
                ATTRB=ASKIP
          DFHMDF POS=(21,1),                                            X
                LENGTH=79,                                              X
-               INITIAL='* ESC : FIN     ENTER : AJOUTER                X
-                                              *',                      X
+               INITIAL='* ESC:FIN  ENTER:AJOUTER  PF5:CONSULTER  PF6:MOX
+               DIFIER  PF9:SUPPRIMER          *',                      X
                ATTRB=ASKIP
          DFHMDF POS=(22,1),                                            X
                LENGTH=12,                                              X
